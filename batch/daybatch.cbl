@@ -0,0 +1,119 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. DAYBATCH.
+
+           ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT REPORT-OUT ASSIGN TO 'daybatch_report.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+              FD REPORT-OUT.
+              01 WS-REPORT-LINE          PIC X(80).
+
+           WORKING-STORAGE SECTION.
+
+              01 WS-DAY01-RESULT         PIC 9(11).
+              01 WS-DAY01P2-RESULT       PIC 9(11).
+              01 WS-DAY02-RESULT         PIC 9(10).
+              01 WS-DAY02P2-RESULT       PIC 9(10).
+              01 WS-DAY03-RESULT         PIC 9(5).
+              01 WS-DAY03P2-RESULT       PIC 9(5).
+              01 WS-DAY04-COUNT          PIC 9(5).
+              01 WS-DAY04-OVERLAP        PIC 9(5).
+              01 WS-DAY05-RESULT         PIC X(20).
+
+           PROCEDURE DIVISION.
+
+               DISPLAY 'DAYBATCH: STARTING BATCH RUN - DAY01-DAY05'
+
+               OPEN OUTPUT REPORT-OUT
+
+               CALL 'DAY01' USING WS-DAY01-RESULT
+               PERFORM WRITE-DAY01-LINE
+
+               CALL 'DAY01P2' USING WS-DAY01P2-RESULT
+               PERFORM WRITE-DAY01P2-LINE
+
+               CALL 'DAY02' USING WS-DAY02-RESULT
+               PERFORM WRITE-DAY02-LINE
+
+               CALL 'DAY02P2' USING WS-DAY02P2-RESULT
+               PERFORM WRITE-DAY02P2-LINE
+
+               CALL 'DAY03' USING WS-DAY03-RESULT
+               PERFORM WRITE-DAY03-LINE
+
+               CALL 'DAY03P2' USING WS-DAY03P2-RESULT
+               PERFORM WRITE-DAY03P2-LINE
+
+               CALL 'DAY04' USING WS-DAY04-COUNT WS-DAY04-OVERLAP
+               PERFORM WRITE-DAY04-LINE
+
+               CALL 'DAY05' USING WS-DAY05-RESULT
+               PERFORM WRITE-DAY05-LINE
+
+               CLOSE REPORT-OUT
+
+               DISPLAY 'DAYBATCH: BATCH RUN COMPLETE - SEE '
+                       'DAYBATCH_REPORT.TXT'
+
+               STOP RUN.
+
+           WRITE-DAY01-LINE SECTION.
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'PROGRAM=DAY01 RESULT=' WS-DAY01-RESULT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+               .
+
+           WRITE-DAY01P2-LINE SECTION.
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'PROGRAM=DAY01P2 RESULT=' WS-DAY01P2-RESULT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+               .
+
+           WRITE-DAY02-LINE SECTION.
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'PROGRAM=DAY02 RESULT=' WS-DAY02-RESULT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+               .
+
+           WRITE-DAY02P2-LINE SECTION.
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'PROGRAM=DAY02P2 RESULT=' WS-DAY02P2-RESULT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+               .
+
+           WRITE-DAY03-LINE SECTION.
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'PROGRAM=DAY03 RESULT=' WS-DAY03-RESULT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+               .
+
+           WRITE-DAY03P2-LINE SECTION.
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'PROGRAM=DAY03P2 RESULT=' WS-DAY03P2-RESULT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+               .
+
+           WRITE-DAY04-LINE SECTION.
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'PROGRAM=DAY04 FULL-CONTAINMENT=' WS-DAY04-COUNT
+                      ' ANY-OVERLAP=' WS-DAY04-OVERLAP
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+               .
+
+           WRITE-DAY05-LINE SECTION.
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'PROGRAM=DAY05 RESULT=' WS-DAY05-RESULT
+                  DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+               .
