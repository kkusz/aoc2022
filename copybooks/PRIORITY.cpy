@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  PRIORITY.CPY - SHARED ITEM-PRIORITY LOOKUP PARAGRAPH
+      *
+      *  MAPS A LOWERCASE OR UPPERCASE LETTER TO ITS PRIORITY (a-z =
+      *  1-26, A-Z = 27-52) BY SCANNING A 52-ENTRY TABLE RATHER THAN A
+      *  HARDCODED PER-LETTER EVALUATE, SO THE ORDERING IS MAINTAINED
+      *  IN ONE PLACE.  THE CALLING PROGRAM MUST DECLARE WS-CHAR PIC X
+      *  (THE LETTER TO LOOK UP), WS-PRIORITY PIC 9(2) (RECEIVES THE
+      *  RESULT), WS-PRIORITY-IX PIC 9(2) COMP (SCRATCH SUBSCRIPT), AND
+      *  A 52-ENTRY TABLE NAMED WS-PRIORITY-TABLE, REDEFINING A
+      *  PIC X(52) FIELD VALUE
+      *  'abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ', WITH
+      *  03 WS-PRIORITY-LETTER PIC X OCCURS 52, BEFORE PERFORMING
+      *  GET-PRIORITY.
+      *****************************************************************
+           GET-PRIORITY SECTION.
+               MOVE ZERO TO WS-PRIORITY
+               PERFORM VARYING WS-PRIORITY-IX FROM 1 BY 1
+                       UNTIL WS-PRIORITY-IX > 52
+                  IF WS-PRIORITY-LETTER(WS-PRIORITY-IX) = WS-CHAR
+                     MOVE WS-PRIORITY-IX TO WS-PRIORITY
+                     MOVE 52 TO WS-PRIORITY-IX
+                  END-IF
+               END-PERFORM
+               .
