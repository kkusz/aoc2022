@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  EOFSW.CPY - SHARED END-OF-FILE SWITCH / FILE STATUS PATTERN
+      *
+      *  WS-EOF-YN IS SET BY THE READ ... AT END CLAUSE EXACTLY AS
+      *  BEFORE.  WS-EOF-FILE-STATUS CARRIES THE MATCHING FILE STATUS
+      *  CODE (WIRE IT TO THE SELECT'S FILE STATUS CLAUSE) SO A READ
+      *  LOOP CAN TELL A REAL I/O ERROR FROM A NORMAL END OF FILE
+      *  INSTEAD OF TREATING EVERY AT END CONDITION AS A CLEAN FINISH.
+      *****************************************************************
+       01 WS-EOF-YN                     PIC X(1)  VALUE 'N'.
+          88 WS-EOF                              VALUE 'Y'.
+          88 WS-NOT-EOF                          VALUE 'N'.
+
+       01 WS-EOF-FILE-STATUS            PIC X(2)  VALUE '00'.
+          88 WS-EOF-STATUS-OK                    VALUE '00'.
+          88 WS-EOF-STATUS-AT-END                VALUE '10'.
+          88 WS-EOF-STATUS-ERROR                 VALUE '30' '34' '35'
+                                                        '37' '41' '42'
+                                                        '43' '44' '46'
+                                                        '47' '48' '49'.
