@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  STATRPT.CPY - SHARED END-OF-JOB STATISTICS REPORT PARAGRAPH
+      *
+      *  CALLING PROGRAM MUST COPY STATBLK INTO WORKING-STORAGE, MOVE
+      *  TIME TO WS-STAT-END-TIME, AND SET WS-STAT-RECORDS-READ/
+      *  -PROCESSED/-REJECTED FROM ITS OWN COUNTERS BEFORE PERFORMING
+      *  PRINT-JOB-STATISTICS, WHICH DISPLAYS THE STANDARD RECORDS
+      *  READ/PROCESSED/REJECTED AND ELAPSED-TIME SUMMARY LINE.
+      *****************************************************************
+       PRINT-JOB-STATISTICS SECTION.
+           COMPUTE WS-STAT-ELAPSED-HUNDREDTHS =
+              ((WS-STAT-END-HH * 3600 + WS-STAT-END-MM * 60
+                                       + WS-STAT-END-SS) * 100
+                                       + WS-STAT-END-HS)
+            - ((WS-STAT-START-HH * 3600 + WS-STAT-START-MM * 60
+                                         + WS-STAT-START-SS) * 100
+                                         + WS-STAT-START-HS)
+           DISPLAY 'RECORDS READ=' WS-STAT-RECORDS-READ
+                   ' PROCESSED=' WS-STAT-RECORDS-PROCESSED
+                   ' REJECTED=' WS-STAT-RECORDS-REJECTED
+                   ' ELAPSED(HS)=' WS-STAT-ELAPSED-HUNDREDTHS
+           .
