@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  RECVAL.CPY - SHARED INPUT-RECORD SHAPE VALIDATION PARAGRAPH
+      *
+      *  CATCHES A BLANK OR SHORT RECORD BEFORE THE CALLING PROGRAM'S
+      *  OWN FIELD-LEVEL EDITS (NUMERIC CHECKS, 88-LEVEL CODE CHECKS,
+      *  ETC.) RUN AGAINST IT, SO A MALFORMED CARD IS FLAGGED AND
+      *  SKIPPED INSTEAD OF FEEDING GARBAGE INTO A SUBSCRIPT OR A
+      *  NUMERIC MOVE.  THE CALLING PROGRAM MUST MOVE THE RECORD TO
+      *  BE CHECKED INTO WS-VAL-INPUT PIC X(80), SET WS-VAL-MIN-LEN
+      *  TO THE SHORTEST ACCEPTABLE NON-BLANK LENGTH, AND DECLARE
+      *  WS-VAL-LEN PIC 9(3) COMP (SCRATCH) AND WS-VAL-VALID-SW PIC X
+      *  VALUE 'Y' WITH 88 WS-VAL-VALID VALUE 'Y' AND 88 WS-VAL-INVALID
+      *  VALUE 'N', BEFORE PERFORMING VALIDATE-RECORD-SHAPE.
+      *****************************************************************
+       VALIDATE-RECORD-SHAPE SECTION.
+           SET WS-VAL-VALID TO TRUE
+           MOVE ZERO TO WS-VAL-LEN
+           INSPECT FUNCTION REVERSE(WS-VAL-INPUT)
+              TALLYING WS-VAL-LEN FOR LEADING SPACES
+           COMPUTE WS-VAL-LEN = LENGTH OF WS-VAL-INPUT - WS-VAL-LEN
+           IF WS-VAL-INPUT = SPACES OR WS-VAL-LEN < WS-VAL-MIN-LEN
+              SET WS-VAL-INVALID TO TRUE
+           END-IF
+           .
