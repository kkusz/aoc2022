@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  STATBLK.CPY - SHARED END-OF-JOB STATISTICS FIELDS
+      *
+      *  COPY INTO WORKING-STORAGE SECTION.  THE CALLING PROGRAM ADDS
+      *  TO WS-STAT-RECORDS-READ, WS-STAT-RECORDS-PROCESSED, AND
+      *  WS-STAT-RECORDS-REJECTED AS IT WORKS THROUGH ITS INPUT (OR
+      *  MOVES ITS OWN EXISTING COUNTERS IN JUST BEFORE REPORTING),
+      *  MOVES TIME TO WS-STAT-START-TIME AT THE TOP OF THE PROCEDURE
+      *  DIVISION AND TO WS-STAT-END-TIME JUST BEFORE PERFORMING
+      *  PRINT-JOB-STATISTICS (SEE STATRPT.CPY), WHICH DISPLAYS ALL
+      *  THREE COUNTS PLUS THE ELAPSED RUN TIME IN A COMMON FORMAT.
+      *****************************************************************
+       01 WS-STAT-RECORDS-READ          PIC 9(7) VALUE 0.
+       01 WS-STAT-RECORDS-PROCESSED     PIC 9(7) VALUE 0.
+       01 WS-STAT-RECORDS-REJECTED      PIC 9(7) VALUE 0.
+
+       01 WS-STAT-START-TIME            PIC 9(8) VALUE 0.
+       01 WS-STAT-START-BREAKOUT REDEFINES WS-STAT-START-TIME.
+          05 WS-STAT-START-HH           PIC 9(2).
+          05 WS-STAT-START-MM           PIC 9(2).
+          05 WS-STAT-START-SS           PIC 9(2).
+          05 WS-STAT-START-HS           PIC 9(2).
+
+       01 WS-STAT-END-TIME              PIC 9(8) VALUE 0.
+       01 WS-STAT-END-BREAKOUT REDEFINES WS-STAT-END-TIME.
+          05 WS-STAT-END-HH             PIC 9(2).
+          05 WS-STAT-END-MM             PIC 9(2).
+          05 WS-STAT-END-SS             PIC 9(2).
+          05 WS-STAT-END-HS             PIC 9(2).
+
+       01 WS-STAT-ELAPSED-HUNDREDTHS    PIC 9(7) VALUE 0.
