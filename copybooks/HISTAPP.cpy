@@ -0,0 +1,27 @@
+      *****************************************************************
+      *  HISTAPP.CPY - SHARED HISTORICAL-RESULTS APPEND PARAGRAPH
+      *
+      *  WRITES ONE LINE TO THE SHARED DAILY_RESULTS.TXT FILE EVERY
+      *  RUN, SO A PROGRAM'S RESULT SURVIVES PAST ITS OWN JOB LOG.
+      *  THE CALLING PROGRAM MUST DECLARE HIST-OUT (SELECT/FD),
+      *  WS-HIST-STATUS PIC X(2), WS-HIST-PROGRAM-ID PIC X(8),
+      *  WS-HIST-METRIC PIC X(17) (SPACES IF NOT NEEDED),
+      *  WS-HIST-RESULT PIC X(20), WS-HIST-RUN-TIME PIC 9(8), AND THE
+      *  ALREADY-ESTABLISHED WS-RUN-DATE PIC 9(8) BEFORE PERFORMING
+      *  WRITE-HISTORY-RECORD.
+      *****************************************************************
+       WRITE-HISTORY-RECORD SECTION.
+           OPEN EXTEND HIST-OUT
+           IF WS-HIST-STATUS NOT = '00'
+              OPEN OUTPUT HIST-OUT
+           END-IF
+           MOVE SPACES TO WS-HIST-LINE
+           STRING 'PROGRAM=' WS-HIST-PROGRAM-ID
+                  ' DATE=' WS-RUN-DATE
+                  ' TIME=' WS-HIST-RUN-TIME
+                  ' METRIC=' WS-HIST-METRIC
+                  ' RESULT=' WS-HIST-RESULT
+              DELIMITED BY SIZE INTO WS-HIST-LINE
+           WRITE WS-HIST-LINE
+           CLOSE HIST-OUT
+           .
