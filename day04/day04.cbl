@@ -1,53 +1,401 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. DAY04.
 
+           ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT ASSIGN-FILE ASSIGN TO WS-ASSIGN-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EOF-FILE-STATUS.
+              SELECT DETAIL-OUT ASSIGN TO 'day04_detail.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT ROSTER-FILE ASSIGN TO WS-ROSTER-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EOF-FILE-STATUS.
+              SELECT HIST-OUT ASSIGN TO 'daily_results.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-STATUS.
+
            DATA DIVISION.
+           FILE SECTION.
+              FD ASSIGN-FILE.
+              01 IN-ASSIGN-RECORD  PIC X(80).
+
+              FD DETAIL-OUT.
+              01 WS-DETAIL-LINE    PIC X(80).
+
+              FD ROSTER-FILE.
+              01 IN-ROSTER-RECORD  PIC X(4).
+
+              FD HIST-OUT.
+              01 WS-HIST-LINE      PIC X(100).
 
            WORKING-STORAGE SECTION.
+               01 WS-RUN-DATE       PIC 9(8).
+               01 WS-ASSIGN-FILE    PIC X(40).
+
+               01 WS-HIST-STATUS      PIC X(2).
+               01 WS-HIST-RUN-TIME    PIC 9(8).
+               01 WS-HIST-PROGRAM-ID  PIC X(8)  VALUE 'DAY04'.
+               01 WS-HIST-METRIC      PIC X(17) VALUE SPACES.
+               01 WS-HIST-RESULT      PIC X(20).
+
+               COPY EOFSW.
+
                01 WS-INPUT          PIC X(80).
+               01 WS-RECORDS-READ   PIC 9(7) VALUE 0.
 
-               01 WS-PAIR1A         PIC 99.
-               01 WS-PAIR1B         PIC 99.
-               01 WS-PAIR2A         PIC 99.
-               01 WS-PAIR2B         PIC 99.
+               01 WS-PAIR1A-RAW     PIC X(6).
+               01 WS-PAIR1B-RAW     PIC X(6).
+               01 WS-PAIR2A-RAW     PIC X(6).
+               01 WS-PAIR2B-RAW     PIC X(6).
+
+               01 WS-PAIR1A         PIC 9(4).
+               01 WS-PAIR1B         PIC 9(4).
+               01 WS-PAIR2A         PIC 9(4).
+               01 WS-PAIR2B         PIC 9(4).
+
+               01 WS-FIELD-LEN      PIC 9(3) COMP.
+
+               01 WS-VALID-SW       PIC X    VALUE 'Y'.
+                  88 WS-PAIR-VALID          VALUE 'Y'.
+                  88 WS-PAIR-INVALID        VALUE 'N'.
+
+               01 WS-VAL-INPUT      PIC X(80).
+               01 WS-VAL-MIN-LEN    PIC 9(3) COMP VALUE 7.
+               01 WS-VAL-LEN        PIC 9(3) COMP.
+               01 WS-VAL-VALID-SW   PIC X    VALUE 'Y'.
+                  88 WS-VAL-VALID           VALUE 'Y'.
+                  88 WS-VAL-INVALID         VALUE 'N'.
 
                01 WS-COUNT          PIC 9(5) COMP VALUE 0.
                01 WS-COUNT-OVERLAP  PIC 9(5) COMP VALUE 0.
+               01 WS-REJECT-COUNT   PIC 9(5) COMP VALUE 0.
+
+               01 WS-PARTIAL-COUNT  PIC 9(5) COMP VALUE 0.
+               01 WS-NO-OVERLAP-CNT PIC 9(5) COMP VALUE 0.
+
+               01 WS-CONTAINS-SW    PIC X    VALUE 'N'.
+                  88 WS-FULL-CONTAINMENT    VALUE 'Y'.
+               01 WS-OVERLAP-SW     PIC X    VALUE 'N'.
+                  88 WS-HAS-OVERLAP         VALUE 'Y'.
+               01 WS-CLASSIFICATION PIC X(17).
+
+               01 WS-ROSTER-FILE    PIC X(40).
+
+               01 WS-MAX-ROSTER     PIC 9(4) COMP VALUE 2000.
+               01 WS-ROSTER-TABLE.
+                  03 WS-ROSTER-SECTION OCCURS 2000 PIC 9(4).
+               01 WS-ROSTER-COUNT   PIC 9(4) COMP VALUE 0.
+               01 WS-ROSTER-IX      PIC 9(4) COMP.
+
+               01 WS-CHECK-VALUE    PIC 9(4).
+               01 WS-ON-ROSTER-SW   PIC X    VALUE 'N'.
+                  88 WS-ON-ROSTER           VALUE 'Y'.
+
+               01 WS-ROSTER-VALID-SW PIC X   VALUE 'Y'.
+                  88 WS-ROSTER-CHECK-OK      VALUE 'Y'.
+                  88 WS-ROSTER-CHECK-BAD     VALUE 'N'.
+               01 WS-ROSTER-REJ-COUNT PIC 9(5) COMP VALUE 0.
+
+               01 WS-COUNT-PCT      PIC 999V99 VALUE 0.
+               01 WS-OVERLAP-PCT    PIC 999V99 VALUE 0.
+
+               COPY STATBLK.
+
+           LINKAGE SECTION.
+               01 LK-DAY04-COUNT        PIC 9(5).
+               01 LK-DAY04-OVERLAP      PIC 9(5).
+
+           PROCEDURE DIVISION USING LK-DAY04-COUNT LK-DAY04-OVERLAP.
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-HIST-RUN-TIME FROM TIME
+               MOVE WS-HIST-RUN-TIME TO WS-STAT-START-TIME
+               MOVE SPACES TO WS-ASSIGN-FILE
+               ACCEPT WS-ASSIGN-FILE FROM ENVIRONMENT 'ASSIGN_FILE'
+               IF WS-ASSIGN-FILE = SPACES
+                  STRING 'assignments_' WS-RUN-DATE '.txt'
+                     DELIMITED BY SIZE INTO WS-ASSIGN-FILE
+               END-IF
+               MOVE SPACES TO WS-ROSTER-FILE
+               ACCEPT WS-ROSTER-FILE FROM ENVIRONMENT 'ROSTER_FILE'
+               IF WS-ROSTER-FILE = SPACES
+                  STRING 'roster_' WS-RUN-DATE '.txt'
+                     DELIMITED BY SIZE INTO WS-ROSTER-FILE
+               END-IF
+
+               PERFORM LOAD-ROSTER
+
+               OPEN INPUT ASSIGN-FILE
+               IF WS-EOF-STATUS-ERROR
+                  DISPLAY 'DAY04: I/O ERROR '
+                          WS-EOF-FILE-STATUS
+                          ' OPENING ASSIGN FILE - HALTING'
+                  STOP RUN
+               END-IF
+               OPEN OUTPUT DETAIL-OUT
+               PERFORM UNTIL WS-EOF
+                   READ ASSIGN-FILE
+                   AT END
+                      IF WS-EOF-STATUS-ERROR
+                         DISPLAY 'DAY04: I/O ERROR '
+                                 WS-EOF-FILE-STATUS
+                                 ' READING ASSIGN FILE - HALTING'
+                         CLOSE ASSIGN-FILE
+                         CLOSE DETAIL-OUT
+                         STOP RUN
+                      END-IF
+                      SET WS-EOF TO TRUE
+                   NOT AT END
+                      ADD 1 TO WS-RECORDS-READ
+                      MOVE IN-ASSIGN-RECORD TO WS-INPUT
+                      MOVE IN-ASSIGN-RECORD TO WS-VAL-INPUT
+                      PERFORM VALIDATE-RECORD-SHAPE
+                      IF WS-VAL-VALID
+                         UNSTRING WS-INPUT DELIMITED BY ',' OR '-'
+                            INTO WS-PAIR1A-RAW,
+                                 WS-PAIR1B-RAW,
+                                 WS-PAIR2A-RAW,
+                                 WS-PAIR2B-RAW
+                         END-UNSTRING
+                         PERFORM VALIDATE-PAIR
+                      ELSE
+                         SET WS-PAIR-INVALID TO TRUE
+                      END-IF
+                      IF WS-PAIR-VALID
+                         PERFORM VALIDATE-ROSTER
+                      END-IF
+
+                      IF WS-PAIR-VALID AND WS-ROSTER-CHECK-OK
+                         MOVE 'N' TO WS-CONTAINS-SW
+                         MOVE 'N' TO WS-OVERLAP-SW
+
+                         IF  WS-PAIR1A <= WS-PAIR2A
+                         AND WS-PAIR1B >= WS-PAIR2B
+                             SET WS-FULL-CONTAINMENT TO TRUE
+                             ADD 1 TO WS-COUNT
+                         ELSE
+                             IF  WS-PAIR2A <= WS-PAIR1A
+                             AND WS-PAIR2B >= WS-PAIR1B
+                                 SET WS-FULL-CONTAINMENT TO TRUE
+                                 ADD 1 TO WS-COUNT
+                             END-IF
+                         END-IF
 
+                         IF  WS-PAIR1B >= WS-PAIR2A
+                         AND WS-PAIR1A <= WS-PAIR2B
+                         OR  WS-PAIR2B >= WS-PAIR1A
+                         AND WS-PAIR2A <= WS-PAIR1B
+                             SET WS-HAS-OVERLAP TO TRUE
+                             ADD 1 TO WS-COUNT-OVERLAP
+                         END-IF
 
-           PROCEDURE DIVISION.
-               MOVE SPACES TO WS-INPUT
-               ACCEPT WS-INPUT
-               PERFORM UNTIL WS-INPUT = SPACES
-                   UNSTRING WS-INPUT DELIMITED BY ',' OR '-'
-                      INTO WS-PAIR1A,
-                           WS-PAIR1B,
-                           WS-PAIR2A,
-                           WS-PAIR2B
-                   END-UNSTRING
-
-                   IF  WS-PAIR1A <= WS-PAIR2A
-                   AND WS-PAIR1B >= WS-PAIR2B
-                       ADD 1 TO WS-COUNT
-                   ELSE
-                       IF  WS-PAIR2A <= WS-PAIR1A
-                       AND WS-PAIR2B >= WS-PAIR1B
-                           ADD 1 TO WS-COUNT
-                       END-IF
-                   END-IF
-
-                   IF  WS-PAIR1B >= WS-PAIR2A
-                   AND WS-PAIR1A <= WS-PAIR2B
-                   OR  WS-PAIR2B >= WS-PAIR1A
-                   AND WS-PAIR2A <= WS-PAIR1B
-                       ADD 1 TO WS-COUNT-OVERLAP
-                   END-IF
-
-                   MOVE SPACES TO WS-INPUT
-                   ACCEPT WS-INPUT
+                         EVALUATE TRUE
+                            WHEN WS-FULL-CONTAINMENT
+                               MOVE 'FULL-CONTAINMENT' TO
+                                    WS-CLASSIFICATION
+                            WHEN WS-HAS-OVERLAP
+                               MOVE 'PARTIAL-OVERLAP' TO
+                                    WS-CLASSIFICATION
+                               ADD 1 TO WS-PARTIAL-COUNT
+                            WHEN OTHER
+                               MOVE 'NO-OVERLAP' TO WS-CLASSIFICATION
+                               ADD 1 TO WS-NO-OVERLAP-CNT
+                         END-EVALUATE
+
+                         PERFORM WRITE-DETAIL-RECORD
+                      ELSE
+                         IF WS-PAIR-INVALID
+                            ADD 1 TO WS-REJECT-COUNT
+                            DISPLAY 'DAY04: REJECTED - RANGE VALUE TOO '
+                                    'WIDE OR NON-NUMERIC: ' WS-INPUT
+                         ELSE
+                            ADD 1 TO WS-ROSTER-REJ-COUNT
+                            DISPLAY 'DAY04: REJECTED - SECTION NOT ON '
+                                    'ROSTER: ' WS-INPUT
+                         END-IF
+                      END-IF
                END-PERFORM
+               CLOSE ASSIGN-FILE
+               CLOSE DETAIL-OUT
+
+               ACCEPT WS-STAT-END-TIME FROM TIME
+               MOVE WS-RECORDS-READ TO WS-STAT-RECORDS-READ
+               COMPUTE WS-STAT-RECORDS-REJECTED =
+                       WS-REJECT-COUNT + WS-ROSTER-REJ-COUNT
+               COMPUTE WS-STAT-RECORDS-PROCESSED =
+                       WS-RECORDS-READ - WS-STAT-RECORDS-REJECTED
 
+               IF WS-STAT-RECORDS-PROCESSED > 0
+                  COMPUTE WS-COUNT-PCT ROUNDED =
+                          WS-COUNT / WS-STAT-RECORDS-PROCESSED * 100
+                  COMPUTE WS-OVERLAP-PCT ROUNDED =
+                          WS-COUNT-OVERLAP / WS-STAT-RECORDS-PROCESSED
+                          * 100
+               END-IF
+
+               DISPLAY WS-RECORDS-READ
                DISPLAY WS-COUNT
                DISPLAY WS-COUNT-OVERLAP
-       
-               STOP RUN.
+               DISPLAY WS-PARTIAL-COUNT
+               DISPLAY WS-NO-OVERLAP-CNT
+               DISPLAY WS-REJECT-COUNT
+               DISPLAY WS-ROSTER-REJ-COUNT
+               DISPLAY 'FULL-CONTAINMENT PCT-OF-PROCESSED='
+                       WS-COUNT-PCT
+               DISPLAY 'ANY-OVERLAP PCT-OF-PROCESSED='
+                       WS-OVERLAP-PCT
+
+               MOVE 'FULL-CONTAINMENT' TO WS-HIST-METRIC
+               MOVE WS-COUNT TO WS-HIST-RESULT
+               PERFORM WRITE-HISTORY-RECORD
+
+               MOVE 'ANY-OVERLAP'      TO WS-HIST-METRIC
+               MOVE WS-COUNT-OVERLAP TO WS-HIST-RESULT
+               PERFORM WRITE-HISTORY-RECORD
+
+               PERFORM PRINT-JOB-STATISTICS
+
+               MOVE WS-COUNT         TO LK-DAY04-COUNT
+               MOVE WS-COUNT-OVERLAP TO LK-DAY04-OVERLAP
+               GOBACK.
+
+           LOAD-ROSTER SECTION.
+               OPEN INPUT ROSTER-FILE
+               IF WS-EOF-STATUS-ERROR
+                  DISPLAY 'DAY04: I/O ERROR '
+                          WS-EOF-FILE-STATUS
+                          ' OPENING ROSTER FILE - HALTING'
+                  STOP RUN
+               END-IF
+               PERFORM UNTIL WS-EOF
+                   READ ROSTER-FILE
+                   AT END
+                      IF WS-EOF-STATUS-ERROR
+                         DISPLAY 'DAY04: I/O ERROR '
+                                 WS-EOF-FILE-STATUS
+                                 ' READING ROSTER FILE - HALTING'
+                         CLOSE ROSTER-FILE
+                         STOP RUN
+                      END-IF
+                      SET WS-EOF TO TRUE
+                   NOT AT END
+                      IF WS-ROSTER-COUNT >= WS-MAX-ROSTER
+                         DISPLAY 'DAY04: ROSTER TABLE FULL AT '
+                                 WS-MAX-ROSTER ' ENTRIES - HALTING'
+                         STOP RUN
+                      END-IF
+                      ADD 1 TO WS-ROSTER-COUNT
+                      MOVE IN-ROSTER-RECORD
+                        TO WS-ROSTER-SECTION(WS-ROSTER-COUNT)
+               END-PERFORM
+               CLOSE ROSTER-FILE
+               SET WS-NOT-EOF TO TRUE
+               .
+
+           VALIDATE-ROSTER SECTION.
+               SET WS-ROSTER-CHECK-OK TO TRUE
+
+               MOVE WS-PAIR1A TO WS-CHECK-VALUE
+               PERFORM CHECK-ROSTER
+               IF NOT WS-ON-ROSTER
+                  SET WS-ROSTER-CHECK-BAD TO TRUE
+               END-IF
+
+               MOVE WS-PAIR1B TO WS-CHECK-VALUE
+               PERFORM CHECK-ROSTER
+               IF NOT WS-ON-ROSTER
+                  SET WS-ROSTER-CHECK-BAD TO TRUE
+               END-IF
+
+               MOVE WS-PAIR2A TO WS-CHECK-VALUE
+               PERFORM CHECK-ROSTER
+               IF NOT WS-ON-ROSTER
+                  SET WS-ROSTER-CHECK-BAD TO TRUE
+               END-IF
+
+               MOVE WS-PAIR2B TO WS-CHECK-VALUE
+               PERFORM CHECK-ROSTER
+               IF NOT WS-ON-ROSTER
+                  SET WS-ROSTER-CHECK-BAD TO TRUE
+               END-IF
+               .
+
+           CHECK-ROSTER SECTION.
+               MOVE 'N' TO WS-ON-ROSTER-SW
+               PERFORM VARYING WS-ROSTER-IX FROM 1 BY 1
+                       UNTIL WS-ROSTER-IX > WS-ROSTER-COUNT
+                  IF WS-ROSTER-SECTION(WS-ROSTER-IX) = WS-CHECK-VALUE
+                     SET WS-ON-ROSTER TO TRUE
+                     MOVE WS-ROSTER-COUNT TO WS-ROSTER-IX
+                  END-IF
+               END-PERFORM
+               .
+
+           WRITE-DETAIL-RECORD SECTION.
+               MOVE SPACES TO WS-DETAIL-LINE
+               STRING 'RECORD=' WS-RECORDS-READ DELIMITED BY SIZE
+                      ' PAIR=' DELIMITED BY SIZE
+                      WS-INPUT DELIMITED BY SPACE
+                      ' CLASS=' WS-CLASSIFICATION DELIMITED BY SIZE
+                  INTO WS-DETAIL-LINE
+               WRITE WS-DETAIL-LINE
+               .
+
+           VALIDATE-PAIR SECTION.
+               SET WS-PAIR-VALID TO TRUE
+
+               MOVE ZERO TO WS-FIELD-LEN
+               INSPECT FUNCTION REVERSE(WS-PAIR1A-RAW)
+                  TALLYING WS-FIELD-LEN FOR LEADING SPACES
+               COMPUTE WS-FIELD-LEN =
+                       LENGTH OF WS-PAIR1A-RAW - WS-FIELD-LEN
+               IF WS-FIELD-LEN = 0 OR WS-FIELD-LEN > 4
+               OR WS-PAIR1A-RAW(1:WS-FIELD-LEN) NOT NUMERIC
+                  SET WS-PAIR-INVALID TO TRUE
+               ELSE
+                  MOVE WS-PAIR1A-RAW(1:WS-FIELD-LEN) TO WS-PAIR1A
+               END-IF
+
+               MOVE ZERO TO WS-FIELD-LEN
+               INSPECT FUNCTION REVERSE(WS-PAIR1B-RAW)
+                  TALLYING WS-FIELD-LEN FOR LEADING SPACES
+               COMPUTE WS-FIELD-LEN =
+                       LENGTH OF WS-PAIR1B-RAW - WS-FIELD-LEN
+               IF WS-FIELD-LEN = 0 OR WS-FIELD-LEN > 4
+               OR WS-PAIR1B-RAW(1:WS-FIELD-LEN) NOT NUMERIC
+                  SET WS-PAIR-INVALID TO TRUE
+               ELSE
+                  MOVE WS-PAIR1B-RAW(1:WS-FIELD-LEN) TO WS-PAIR1B
+               END-IF
+
+               MOVE ZERO TO WS-FIELD-LEN
+               INSPECT FUNCTION REVERSE(WS-PAIR2A-RAW)
+                  TALLYING WS-FIELD-LEN FOR LEADING SPACES
+               COMPUTE WS-FIELD-LEN =
+                       LENGTH OF WS-PAIR2A-RAW - WS-FIELD-LEN
+               IF WS-FIELD-LEN = 0 OR WS-FIELD-LEN > 4
+               OR WS-PAIR2A-RAW(1:WS-FIELD-LEN) NOT NUMERIC
+                  SET WS-PAIR-INVALID TO TRUE
+               ELSE
+                  MOVE WS-PAIR2A-RAW(1:WS-FIELD-LEN) TO WS-PAIR2A
+               END-IF
+
+               MOVE ZERO TO WS-FIELD-LEN
+               INSPECT FUNCTION REVERSE(WS-PAIR2B-RAW)
+                  TALLYING WS-FIELD-LEN FOR LEADING SPACES
+               COMPUTE WS-FIELD-LEN =
+                       LENGTH OF WS-PAIR2B-RAW - WS-FIELD-LEN
+               IF WS-FIELD-LEN = 0 OR WS-FIELD-LEN > 4
+               OR WS-PAIR2B-RAW(1:WS-FIELD-LEN) NOT NUMERIC
+                  SET WS-PAIR-INVALID TO TRUE
+               ELSE
+                  MOVE WS-PAIR2B-RAW(1:WS-FIELD-LEN) TO WS-PAIR2B
+               END-IF
+               .
+
+           COPY HISTAPP.
+
+           COPY RECVAL.
+
+           COPY STATRPT.
