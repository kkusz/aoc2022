@@ -0,0 +1,94 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. DAY03.
+
+           ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT HIST-OUT ASSIGN TO 'daily_results.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-STATUS.
+
+           DATA DIVISION.
+
+           FILE SECTION.
+           FD HIST-OUT.
+           01 WS-HIST-LINE         PIC X(100).
+
+           WORKING-STORAGE SECTION.
+
+           01 WS-INPUT             PIC X(80).
+           01 WS-LEN               PIC 9(5) COMP.
+           01 WS-HALF-LEN          PIC 9(5) COMP.
+
+           01 WS-CHAR              PIC X.
+
+           01 WS-PRIORITY          PIC 9(2).
+
+           01 WS-COMPARTMENT-TABLE.
+              03 WS-COMPARTMENT-ITEM  PIC 9(2) OCCURS 52.
+
+           01 IX                   PIC 9(3) COMP.
+
+           01 WS-SUM               PIC 9(5) COMP VALUE 0.
+
+           01 WS-PRIORITY-ALPHABET PIC X(52) VALUE
+              'abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           01 WS-PRIORITY-TABLE REDEFINES WS-PRIORITY-ALPHABET.
+              03 WS-PRIORITY-LETTER PIC X OCCURS 52.
+           01 WS-PRIORITY-IX       PIC 9(2) COMP.
+
+           01 WS-RUN-DATE          PIC 9(8).
+           01 WS-HIST-STATUS       PIC X(2).
+           01 WS-HIST-RUN-TIME     PIC 9(8).
+           01 WS-HIST-PROGRAM-ID   PIC X(8)  VALUE 'DAY03'.
+           01 WS-HIST-METRIC       PIC X(17) VALUE SPACES.
+           01 WS-HIST-RESULT       PIC X(20).
+
+           LINKAGE SECTION.
+           01 LK-DAY03-RESULT      PIC 9(5).
+
+           PROCEDURE DIVISION USING LK-DAY03-RESULT.
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-HIST-RUN-TIME FROM TIME
+               MOVE SPACES TO WS-INPUT
+               ACCEPT WS-INPUT
+               PERFORM UNTIL WS-INPUT = SPACES
+                  MOVE ZERO TO WS-LEN
+                  INSPECT FUNCTION REVERSE(WS-INPUT)
+                     TALLYING WS-LEN FOR LEADING SPACES
+                  COMPUTE WS-LEN = LENGTH OF WS-INPUT - WS-LEN
+                  PERFORM FIND-DUPLICATE-ITEM
+                  MOVE SPACES TO WS-INPUT
+                  ACCEPT WS-INPUT
+               END-PERFORM
+               DISPLAY WS-SUM
+               MOVE WS-SUM TO WS-HIST-RESULT
+               PERFORM WRITE-HISTORY-RECORD
+               MOVE WS-SUM TO LK-DAY03-RESULT
+               GOBACK
+               .
+
+           FIND-DUPLICATE-ITEM SECTION.
+               INITIALIZE WS-COMPARTMENT-TABLE
+               COMPUTE WS-HALF-LEN = WS-LEN / 2
+
+               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WS-HALF-LEN
+                   MOVE WS-INPUT(IX:1) TO WS-CHAR
+                   PERFORM GET-PRIORITY
+                   ADD 1 TO WS-COMPARTMENT-ITEM(WS-PRIORITY)
+               END-PERFORM
+
+               PERFORM VARYING IX FROM 1 BY 1
+                       UNTIL IX > WS-LEN - WS-HALF-LEN
+                   MOVE WS-INPUT(WS-HALF-LEN + IX:1) TO WS-CHAR
+                   PERFORM GET-PRIORITY
+                   IF WS-COMPARTMENT-ITEM(WS-PRIORITY) > 0
+                      ADD WS-PRIORITY TO WS-SUM
+                      MOVE WS-LEN TO IX
+                   END-IF
+               END-PERFORM
+               .
+
+           COPY PRIORITY.
+
+           COPY HISTAPP.
