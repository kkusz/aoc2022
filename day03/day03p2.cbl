@@ -1,8 +1,19 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. DAY03P2.
 
+           ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT HIST-OUT ASSIGN TO 'daily_results.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-STATUS.
+
            DATA DIVISION.
 
+           FILE SECTION.
+           FD HIST-OUT.
+           01 WS-HIST-LINE         PIC X(100).
+
            WORKING-STORAGE SECTION.
 
            01 WS-INPUT             PIC X(80).
@@ -23,11 +34,34 @@
            01 WS-SUM               PIC 9(5) COMP VALUE 0.
 
            01 WS-LINE              PIC 9 VALUE 1.
+           01 WS-LINES-READ        PIC 9(7) COMP VALUE 0.
+           01 WS-LEFTOVER-LINES    PIC 9    COMP.
+
+           01 WS-GROUP-COUNT       PIC 9(5) COMP VALUE 0.
+           01 WS-BADGE-CHAR        PIC X.
+           01 WS-ALPHA-STRING      PIC X(52) VALUE
+              'abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           01 WS-PRIORITY-TABLE REDEFINES WS-ALPHA-STRING.
+              03 WS-PRIORITY-LETTER PIC X OCCURS 52.
+           01 WS-PRIORITY-IX       PIC 9(2) COMP.
+
+           01 WS-RUN-DATE          PIC 9(8).
+           01 WS-HIST-STATUS       PIC X(2).
+           01 WS-HIST-RUN-TIME     PIC 9(8).
+           01 WS-HIST-PROGRAM-ID   PIC X(8)  VALUE 'DAY03P2'.
+           01 WS-HIST-METRIC       PIC X(17) VALUE SPACES.
+           01 WS-HIST-RESULT       PIC X(20).
 
-           PROCEDURE DIVISION.
+           LINKAGE SECTION.
+           01 LK-DAY03P2-RESULT    PIC 9(5).
+
+           PROCEDURE DIVISION USING LK-DAY03P2-RESULT.
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-HIST-RUN-TIME FROM TIME
                MOVE SPACES TO WS-INPUT
                ACCEPT WS-INPUT
                PERFORM UNTIL WS-INPUT = SPACES
+                  ADD 1 TO WS-LINES-READ
                   MOVE ZERO TO WS-LEN
                   INSPECT FUNCTION REVERSE(WS-INPUT)
                      TALLYING WS-LEN FOR LEADING SPACES
@@ -36,8 +70,17 @@
                   MOVE SPACES TO WS-INPUT
                   ACCEPT WS-INPUT
                END-PERFORM
+               IF WS-LINE NOT = 1
+                  COMPUTE WS-LEFTOVER-LINES = WS-LINE - 1
+                  DISPLAY 'DAY03P2: INCOMPLETE GROUP AT EOF - '
+                          WS-LEFTOVER-LINES ' LINE(S) LEFT OVER, '
+                          'LINES READ=' WS-LINES-READ
+               END-IF
                DISPLAY WS-SUM
-               STOP RUN
+               MOVE WS-SUM TO WS-HIST-RESULT
+               PERFORM WRITE-HISTORY-RECORD
+               MOVE WS-SUM TO LK-DAY03P2-RESULT
+               GOBACK
                .
 
            FILL-RUCKSACK SECTION.
@@ -51,11 +94,16 @@
                    ADD 1 TO WS-RUCKSACK-ITEM(WS-PRIORITY,WS-LINE)
                END-PERFORM
                IF WS-LINE = 3
+                   ADD 1 TO WS-GROUP-COUNT
                    PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 52
                        IF  WS-RUCKSACK-ITEM(IX,1) > 0
                        AND WS-RUCKSACK-ITEM(IX,2) > 0
                        AND WS-RUCKSACK-ITEM(IX,3) > 0
                           ADD IX  TO WS-SUM
+                          MOVE WS-ALPHA-STRING(IX:1) TO WS-BADGE-CHAR
+                          DISPLAY 'GROUP=' WS-GROUP-COUNT
+                                  ' BADGE=' WS-BADGE-CHAR
+                                  ' PRIORITY=' IX
                           MOVE 99 TO IX
                        END-IF
                    END-PERFORM
@@ -65,59 +113,6 @@
                END-IF
                .
 
-           GET-PRIORITY SECTION.
-               EVALUATE WS-CHAR
-                   WHEN 'a'  MOVE 1  TO WS-PRIORITY
-                   WHEN 'b'  MOVE 2  TO WS-PRIORITY
-                   WHEN 'c'  MOVE 3  TO WS-PRIORITY
-                   WHEN 'd'  MOVE 4  TO WS-PRIORITY
-                   WHEN 'e'  MOVE 5  TO WS-PRIORITY
-                   WHEN 'f'  MOVE 6  TO WS-PRIORITY
-                   WHEN 'g'  MOVE 7  TO WS-PRIORITY
-                   WHEN 'h'  MOVE 8  TO WS-PRIORITY
-                   WHEN 'i'  MOVE 9  TO WS-PRIORITY
-                   WHEN 'j'  MOVE 10 TO WS-PRIORITY
-                   WHEN 'k'  MOVE 11 TO WS-PRIORITY
-                   WHEN 'l'  MOVE 12 TO WS-PRIORITY
-                   WHEN 'm'  MOVE 13 TO WS-PRIORITY
-                   WHEN 'n'  MOVE 14 TO WS-PRIORITY
-                   WHEN 'o'  MOVE 15 TO WS-PRIORITY
-                   WHEN 'p'  MOVE 16 TO WS-PRIORITY
-                   WHEN 'q'  MOVE 17 TO WS-PRIORITY
-                   WHEN 'r'  MOVE 18 TO WS-PRIORITY
-                   WHEN 's'  MOVE 19 TO WS-PRIORITY
-                   WHEN 't'  MOVE 20 TO WS-PRIORITY
-                   WHEN 'u'  MOVE 21 TO WS-PRIORITY
-                   WHEN 'v'  MOVE 22 TO WS-PRIORITY
-                   WHEN 'w'  MOVE 23 TO WS-PRIORITY
-                   WHEN 'x'  MOVE 24 TO WS-PRIORITY
-                   WHEN 'y'  MOVE 25 TO WS-PRIORITY
-                   WHEN 'z'  MOVE 26 TO WS-PRIORITY
-                   WHEN 'A'  MOVE 27 TO WS-PRIORITY
-                   WHEN 'B'  MOVE 28 TO WS-PRIORITY
-                   WHEN 'C'  MOVE 29 TO WS-PRIORITY
-                   WHEN 'D'  MOVE 30 TO WS-PRIORITY
-                   WHEN 'E'  MOVE 31 TO WS-PRIORITY
-                   WHEN 'F'  MOVE 32 TO WS-PRIORITY
-                   WHEN 'G'  MOVE 33 TO WS-PRIORITY
-                   WHEN 'H'  MOVE 34 TO WS-PRIORITY
-                   WHEN 'I'  MOVE 35 TO WS-PRIORITY
-                   WHEN 'J'  MOVE 36 TO WS-PRIORITY
-                   WHEN 'K'  MOVE 37 TO WS-PRIORITY
-                   WHEN 'L'  MOVE 38 TO WS-PRIORITY
-                   WHEN 'M'  MOVE 39 TO WS-PRIORITY
-                   WHEN 'N'  MOVE 40 TO WS-PRIORITY
-                   WHEN 'O'  MOVE 41 TO WS-PRIORITY
-                   WHEN 'P'  MOVE 42 TO WS-PRIORITY
-                   WHEN 'Q'  MOVE 43 TO WS-PRIORITY
-                   WHEN 'R'  MOVE 44 TO WS-PRIORITY
-                   WHEN 'S'  MOVE 45 TO WS-PRIORITY
-                   WHEN 'T'  MOVE 46 TO WS-PRIORITY
-                   WHEN 'U'  MOVE 47 TO WS-PRIORITY
-                   WHEN 'V'  MOVE 48 TO WS-PRIORITY
-                   WHEN 'W'  MOVE 49 TO WS-PRIORITY
-                   WHEN 'X'  MOVE 50 TO WS-PRIORITY
-                   WHEN 'Y'  MOVE 51 TO WS-PRIORITY
-                   WHEN 'Z'  MOVE 52 TO WS-PRIORITY
-               END-EVALUATE
-               .
+           COPY PRIORITY.
+
+           COPY HISTAPP.
