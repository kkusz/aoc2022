@@ -5,85 +5,390 @@
               INPUT-OUTPUT SECTION.
               FILE-CONTROL.
               SELECT FILE-INPUT ASSIGN TO 'input_long.txt'
-              ORGANIZATION IS LINE SEQUENTIAL.       
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EOF-FILE-STATUS.
+              SELECT ERROR-OUT ASSIGN TO 'day05_errors.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT MOVE-LOG-OUT ASSIGN TO 'day05_movelog.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-MOVELOG-STATUS.
+              SELECT CKPT-FILE ASSIGN TO 'day05_ckpt.dat'
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+              SELECT INVENTORY-OUT ASSIGN TO 'day05_inventory.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT HIST-OUT ASSIGN TO 'daily_results.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-STATUS.
+              SELECT STATUS-OUT ASSIGN TO 'day05_status.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
 
            DATA DIVISION.
            FILE SECTION.
               FD FILE-INPUT.
               01 IN-INPUT                     PIC X(80).
 
+              FD ERROR-OUT.
+              01 WS-ERROR-LINE                PIC X(125).
+
+              FD MOVE-LOG-OUT.
+              01 WS-MOVELOG-LINE              PIC X(80).
+
+              FD CKPT-FILE.
+              01 WS-CKPT-RECORD.
+                 03 WS-CKPT-LINE-NUM       PIC 9(7).
+                 03 WS-CKPT-MOVE-SEQ       PIC 9(7).
+                 03 WS-CKPT-INVALID-COUNT  PIC 9(5).
+                 03 WS-CKPT-NUM-STACKS     PIC 99.
+                 03 WS-CKPT-STACK OCCURS 20.
+                    05 WS-CKPT-STACK-SIZE  PIC 9(3).
+                    05 WS-CKPT-STACK-ITEM  PIC X OCCURS 500.
+
+              FD INVENTORY-OUT.
+              01 WS-INVENTORY-LINE            PIC X(80).
+
+              FD HIST-OUT.
+              01 WS-HIST-LINE                 PIC X(100).
+
+              FD STATUS-OUT.
+              01 WS-STATUS-LINE               PIC X(530).
+
            WORKING-STORAGE SECTION.
 
-              01 WS-EOF-YN                    PIC X(1).
-                 88 WS-EOF                             VALUE 'Y'.
-                 88 WS-NOT-EOF                         VALUE 'N'.
+              COPY EOFSW.
+
+              01 WS-RUN-DATE                  PIC 9(8).
+              01 WS-HIST-STATUS               PIC X(2).
+              01 WS-HIST-RUN-TIME             PIC 9(8).
+              01 WS-HIST-PROGRAM-ID           PIC X(8)  VALUE 'DAY05'.
+              01 WS-HIST-METRIC               PIC X(17) VALUE SPACES.
+              01 WS-HIST-RESULT               PIC X(20).
 
               01 WS-BUFFER.
-                 03 WS-BUFFER-LINE OCCURS 10.
-                    05 WS-BUFFER-STACK OCCURS 9.
+                 03 WS-BUFFER-LINE OCCURS 50.
+                    05 WS-BUFFER-STACK OCCURS 20.
                        07 WS-BUFFER-ELEMENT.
                           09 FILLER           PIC X.
                           09 WS-BUFFER-LETTER PIC X.
                           09 FILLER           PIC XX.
 
-               01 WS-BUFFER-SIZE              PIC 99   VALUE 0.
+               01 WS-MAX-BUFFER-ROWS          PIC 9(3) COMP VALUE 50.
+               01 WS-MAX-STACKS               PIC 99   COMP VALUE 20.
+               01 WS-BUFFER-SIZE              PIC 9(3) VALUE 0.
                01 WS-NUM-STACKS               PIC 99   VALUE 0.
 
                01 WS-BUFFERED-SW              PIC X    VALUE 'N'.
                   88 WS-BUFFERED                       VALUE 'Y'.
                   88 WS-NOT-BUFFERED                   VALUE 'N'.
 
+               01 WS-STACKS-BUILT-SW          PIC X    VALUE 'N'.
+                  88 WS-STACKS-BUILT                   VALUE 'Y'.
+                  88 WS-STACKS-NOT-BUILT               VALUE 'N'.
+
+               01 WS-HEADER-AREA.
+                  03 WS-HEADER-TAG            PIC X(4).
+                  03 WS-HEADER-ROWS           PIC 9(3).
+                  03 WS-HEADER-STACKS         PIC 99.
+
+               01 WS-MAX-STACK-ITEMS          PIC 9(3) COMP VALUE 500.
                01 WS-STACKS-TABLE.
-                  03 WS-STACK OCCURS 9.
-                     05 WS-STACK-SIZE         PIC 99   VALUE 0.
-                     05 WS-STACK-ITEM         PIC X VALUE ' ' OCCURS 99.
+                  03 WS-STACK OCCURS 20.
+                     05 WS-STACK-SIZE         PIC 9(3) VALUE 0.
+                     05 WS-STACK-ITEM         PIC X VALUE ' '
+                                               OCCURS 500.
 
-               01 IX                          PIC 99 COMP.
-               01 IX2                         PIC 99 COMP.
-               01 IX3                         PIC 99 COMP.
+               01 IX                          PIC 9(3) COMP.
+               01 IX2                         PIC 9(3) COMP.
+               01 IX3                         PIC 9(3) COMP.
 
                01 WS-TIMES                    PIC 99 COMP.
-               01 WS-FROM                     PIC 9  COMP.
-               01 WS-TO                       PIC 9  COMP.
+               01 WS-FROM                     PIC 99 COMP.
+               01 WS-TO                       PIC 99 COMP.
+
+               01 WS-OUTPUT                   PIC X(20) VALUE SPACE.
+
+               01 WS-CRANE-MODE               PIC X(4).
+                  88 WS-CRANE-9000                     VALUE '9000'.
+                  88 WS-CRANE-9001                     VALUE '9001'.
+
+               01 WS-TEMP-CRATES              PIC X VALUE ' '
+                                               OCCURS 500.
+               01 WS-TEMP-IX                  PIC 9(3) COMP.
+
+               01 WS-TIMES-RAW                PIC X(6).
+               01 WS-FROM-RAW                 PIC X(6).
+               01 WS-TO-RAW                   PIC X(6).
+
+               01 WS-CMD-VALID-SW             PIC X    VALUE 'Y'.
+                  88 WS-CMD-VALID                      VALUE 'Y'.
+                  88 WS-CMD-INVALID                    VALUE 'N'.
+
+               01 WS-CMD-LINE-NUM             PIC 9(7) VALUE 0.
+               01 WS-INVALID-COUNT            PIC 9(5) COMP VALUE 0.
+
+               01 WS-ERRORS-EXIST-SW          PIC X    VALUE 'N'.
+                  88 WS-ERRORS-EXIST                   VALUE 'Y'.
+
+               01 WS-MOVE-SEQ                 PIC 9(7) VALUE 0.
+               01 WS-FROM-DISP                PIC 99.
+               01 WS-TO-DISP                  PIC 99.
+
+               01 WS-INV-STACK-DISP           PIC 99.
+               01 WS-INV-POS-DISP             PIC 9(3).
+
+               01 WS-STAT-STACK-DISP          PIC 99.
+               01 WS-STAT-SIZE-DISP           PIC 9(3).
+               01 WS-STAT-MOVES-DISP          PIC 9(7).
+               01 WS-STAT-INVALID-DISP        PIC 9(5).
+               01 WS-STAT-CONTENTS            PIC X(500).
+
+               01 WS-MOVELOG-STATUS           PIC X(2).
 
-               01 WS-OUTPUT                   PIC X(10) VALUE SPACE.
+               01 WS-CKPT-STATUS              PIC X(2).
+               01 WS-CKPT-INTERVAL            PIC 9(3) COMP VALUE 50.
+               01 WS-SINCE-CKPT               PIC 9(3) COMP VALUE 0.
+               01 WS-SKIP-COUNT               PIC 9(7) COMP VALUE 0.
+               01 WS-SKIP-IX                  PIC 9(7) COMP.
+               01 WS-CKPT-IX                  PIC 9(3) COMP.
+               01 WS-CKPT-IX2                 PIC 9(3) COMP.
+
+               01 WS-RESUMING-SW              PIC X    VALUE 'N'.
+                  88 WS-RESUMING                       VALUE 'Y'.
+
+               COPY STATBLK.
+
+           LINKAGE SECTION.
+               01 LK-DAY05-RESULT             PIC X(20).
+
+           PROCEDURE DIVISION USING LK-DAY05-RESULT.
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-HIST-RUN-TIME FROM TIME
+               MOVE WS-HIST-RUN-TIME TO WS-STAT-START-TIME
+               MOVE SPACES TO WS-CRANE-MODE
+               ACCEPT WS-CRANE-MODE FROM ENVIRONMENT 'CRANE_MODE'
+               IF NOT WS-CRANE-9001
+                  SET WS-CRANE-9000 TO TRUE
+               END-IF
+
+               PERFORM LOAD-CHECKPOINT
 
-           PROCEDURE DIVISION.
                OPEN INPUT FILE-INPUT
+               IF WS-RESUMING
+                  OPEN EXTEND MOVE-LOG-OUT
+                  IF WS-MOVELOG-STATUS NOT = '00'
+                     OPEN OUTPUT MOVE-LOG-OUT
+                  END-IF
+               ELSE
+                  OPEN OUTPUT MOVE-LOG-OUT
+               END-IF
+               OPEN OUTPUT INVENTORY-OUT
+               READ FILE-INPUT
+                   AT END
+                      DISPLAY 'DAY05: MISSING DIAGRAM HEADER RECORD - '
+                              'HALTING'
+                      CLOSE FILE-INPUT
+                      CLOSE MOVE-LOG-OUT
+                      CLOSE INVENTORY-OUT
+                      STOP RUN
+                   NOT AT END
+                      PERFORM PARSE-HEADER
+               END-READ
+
                    PERFORM UNTIL WS-EOF
                        READ FILE-INPUT
                        AT END
+                          IF WS-EOF-STATUS-ERROR
+                             DISPLAY 'DAY05: I/O ERROR '
+                                     WS-EOF-FILE-STATUS
+                                     ' READING INPUT FILE - HALTING'
+                             CLOSE FILE-INPUT
+                             CLOSE MOVE-LOG-OUT
+                             CLOSE INVENTORY-OUT
+                             IF WS-ERRORS-EXIST
+                                CLOSE ERROR-OUT
+                             END-IF
+                             STOP RUN
+                          END-IF
                           SET WS-EOF TO TRUE
                           PERFORM PRINT-MESSAGE
                        NOT AT END
                           IF WS-NOT-BUFFERED
                              IF IN-INPUT = SPACE
                                 SET WS-BUFFERED TO TRUE
+                                IF WS-STACKS-NOT-BUILT
+                                   PERFORM BUILD-STACK-FROM-BUFFER
+                                   SET WS-STACKS-BUILT TO TRUE
+                                END-IF
+                                IF WS-RESUMING
+                                   PERFORM SKIP-APPLIED-MOVES
+                                END-IF
                              ELSE
+                                IF WS-BUFFER-SIZE >= WS-MAX-BUFFER-ROWS
+                                   DISPLAY 'DAY05: DIAGRAM ROWS '
+                                      'CAPACITY OF ' WS-MAX-BUFFER-ROWS
+                                      ' EXCEEDED - HALTING'
+                                   CLOSE FILE-INPUT
+                                   CLOSE MOVE-LOG-OUT
+                                   CLOSE INVENTORY-OUT
+                                   STOP RUN
+                                END-IF
                                 ADD 1 TO WS-BUFFER-SIZE
                                 MOVE IN-INPUT
                                   TO WS-BUFFER-LINE(WS-BUFFER-SIZE)
                              END-IF
                           ELSE
-                             IF WS-NUM-STACKS = 0
-                                PERFORM BUILD-STACK-FROM-BUFFER
-                             END-IF
                              PERFORM INTERPRET-COMMANDS
                           END-IF
                    END-PERFORM
                CLOSE FILE-INPUT
-               STOP RUN
+               CLOSE MOVE-LOG-OUT
+               CLOSE INVENTORY-OUT
+               IF WS-ERRORS-EXIST
+                  CLOSE ERROR-OUT
+               END-IF
+               CALL 'CBL_DELETE_FILE' USING 'day05_ckpt.dat'
+               MOVE WS-OUTPUT TO WS-HIST-RESULT
+               PERFORM WRITE-HISTORY-RECORD
+
+               ACCEPT WS-STAT-END-TIME FROM TIME
+               MOVE WS-CMD-LINE-NUM TO WS-STAT-RECORDS-READ
+               MOVE WS-INVALID-COUNT TO WS-STAT-RECORDS-REJECTED
+               COMPUTE WS-STAT-RECORDS-PROCESSED =
+                       WS-CMD-LINE-NUM - WS-INVALID-COUNT
+               PERFORM PRINT-JOB-STATISTICS
+
+               MOVE WS-OUTPUT TO LK-DAY05-RESULT
+               GOBACK
                .
 
-           BUILD-STACK-FROM-BUFFER SECTION.
-               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 10
-                   IF WS-BUFFER-LETTER(WS-BUFFER-SIZE,IX) IS NUMERIC
-                       ADD 1 TO WS-NUM-STACKS
-                   ELSE
-                       MOVE 10 TO IX
-                   END-IF
+           LOAD-CHECKPOINT SECTION.
+               OPEN INPUT CKPT-FILE
+               IF WS-CKPT-STATUS = '00'
+                  READ CKPT-FILE
+                  IF WS-CKPT-STATUS = '00'
+                     MOVE WS-CKPT-LINE-NUM      TO WS-SKIP-COUNT
+                                                   WS-CMD-LINE-NUM
+                     MOVE WS-CKPT-MOVE-SEQ      TO WS-MOVE-SEQ
+                     MOVE WS-CKPT-INVALID-COUNT TO WS-INVALID-COUNT
+                     MOVE WS-CKPT-NUM-STACKS    TO WS-NUM-STACKS
+                     PERFORM VARYING WS-CKPT-IX FROM 1 BY 1
+                             UNTIL WS-CKPT-IX > WS-CKPT-NUM-STACKS
+                        MOVE WS-CKPT-STACK-SIZE(WS-CKPT-IX)
+                          TO WS-STACK-SIZE(WS-CKPT-IX)
+                        PERFORM VARYING WS-CKPT-IX2 FROM 1 BY 1
+                                UNTIL WS-CKPT-IX2 >
+                                      WS-CKPT-STACK-SIZE(WS-CKPT-IX)
+                           MOVE WS-CKPT-STACK-ITEM(WS-CKPT-IX,
+                                                    WS-CKPT-IX2)
+                             TO WS-STACK-ITEM(WS-CKPT-IX,WS-CKPT-IX2)
+                        END-PERFORM
+                     END-PERFORM
+                     SET WS-RESUMING TO TRUE
+                     SET WS-STACKS-BUILT TO TRUE
+                     DISPLAY 'DAY05: RESUMING FROM CHECKPOINT AFTER '
+                             'MOVE LINE ' WS-CKPT-LINE-NUM
+                  END-IF
+                  CLOSE CKPT-FILE
+               END-IF
+               .
+
+           WRITE-CHECKPOINT SECTION.
+               MOVE WS-CMD-LINE-NUM      TO WS-CKPT-LINE-NUM
+               MOVE WS-MOVE-SEQ          TO WS-CKPT-MOVE-SEQ
+               MOVE WS-INVALID-COUNT     TO WS-CKPT-INVALID-COUNT
+               MOVE WS-NUM-STACKS        TO WS-CKPT-NUM-STACKS
+               PERFORM VARYING WS-CKPT-IX FROM 1 BY 1
+                       UNTIL WS-CKPT-IX > WS-NUM-STACKS
+                  MOVE WS-STACK-SIZE(WS-CKPT-IX)
+                    TO WS-CKPT-STACK-SIZE(WS-CKPT-IX)
+                  PERFORM VARYING WS-CKPT-IX2 FROM 1 BY 1
+                          UNTIL WS-CKPT-IX2 > WS-STACK-SIZE(WS-CKPT-IX)
+                     MOVE WS-STACK-ITEM(WS-CKPT-IX,WS-CKPT-IX2)
+                       TO WS-CKPT-STACK-ITEM(WS-CKPT-IX,WS-CKPT-IX2)
+                  END-PERFORM
                END-PERFORM
+               OPEN OUTPUT CKPT-FILE
+               WRITE WS-CKPT-RECORD
+               CLOSE CKPT-FILE
+               .
+
+           WRITE-STATUS-REPORT SECTION.
+               OPEN OUTPUT STATUS-OUT
+               MOVE WS-MOVE-SEQ      TO WS-STAT-MOVES-DISP
+               MOVE WS-INVALID-COUNT TO WS-STAT-INVALID-DISP
+               MOVE SPACES TO WS-STATUS-LINE
+               STRING 'MOVES APPLIED=' WS-STAT-MOVES-DISP
+                      ' LAST LINE=' WS-CMD-LINE-NUM
+                      ' INVALID=' WS-STAT-INVALID-DISP
+                  DELIMITED BY SIZE
+                  INTO WS-STATUS-LINE
+               WRITE WS-STATUS-LINE
 
+               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WS-NUM-STACKS
+                  MOVE IX TO WS-STAT-STACK-DISP
+                  MOVE WS-STACK-SIZE(IX) TO WS-STAT-SIZE-DISP
+                  MOVE SPACES TO WS-STAT-CONTENTS
+                  PERFORM VARYING IX2 FROM 1 BY 1
+                          UNTIL IX2 > WS-STACK-SIZE(IX)
+                     MOVE WS-STACK-ITEM(IX,IX2)
+                       TO WS-STAT-CONTENTS(IX2:1)
+                  END-PERFORM
+                  MOVE SPACES TO WS-STATUS-LINE
+                  STRING 'STACK=' WS-STAT-STACK-DISP
+                         ' SIZE=' WS-STAT-SIZE-DISP
+                         ' CONTENTS=' WS-STAT-CONTENTS
+                     DELIMITED BY SIZE
+                     INTO WS-STATUS-LINE
+                  WRITE WS-STATUS-LINE
+               END-PERFORM
+               CLOSE STATUS-OUT
+               .
+
+           SKIP-APPLIED-MOVES SECTION.
+               IF WS-SKIP-COUNT > 0
+                  PERFORM VARYING WS-SKIP-IX FROM 1 BY 1
+                          UNTIL WS-SKIP-IX > WS-SKIP-COUNT
+                     READ FILE-INPUT
+                        AT END
+                           SET WS-EOF TO TRUE
+                     END-READ
+                  END-PERFORM
+               END-IF
+               .
+
+           PARSE-HEADER SECTION.
+               MOVE IN-INPUT(1:9) TO WS-HEADER-AREA
+               IF WS-HEADER-TAG NOT = 'DIAG'
+                  DISPLAY 'DAY05: MISSING OR INVALID DIAGRAM HEADER '
+                          'RECORD - HALTING'
+                  CLOSE FILE-INPUT
+                  CLOSE MOVE-LOG-OUT
+                  CLOSE INVENTORY-OUT
+                  STOP RUN
+               END-IF
+
+               IF WS-HEADER-ROWS > WS-MAX-BUFFER-ROWS
+                  DISPLAY 'DAY05: DIAGRAM ROWS CAPACITY OF '
+                          WS-MAX-BUFFER-ROWS ' EXCEEDED - HALTING'
+                  CLOSE FILE-INPUT
+                  CLOSE MOVE-LOG-OUT
+                  CLOSE INVENTORY-OUT
+                  STOP RUN
+               END-IF
+
+               IF WS-HEADER-STACKS > WS-MAX-STACKS
+                  DISPLAY 'DAY05: STACK COUNT CAPACITY OF '
+                          WS-MAX-STACKS ' EXCEEDED - HALTING'
+                  CLOSE FILE-INPUT
+                  CLOSE MOVE-LOG-OUT
+                  CLOSE INVENTORY-OUT
+                  STOP RUN
+               END-IF
+
+               MOVE WS-HEADER-STACKS TO WS-NUM-STACKS
+               .
+
+           BUILD-STACK-FROM-BUFFER SECTION.
                PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WS-NUM-STACKS
                    PERFORM VARYING IX2 FROM WS-BUFFER-SIZE
                                        BY -1 UNTIL IX2 < 1
@@ -104,9 +409,117 @@
                .
 
            INTERPRET-COMMANDS SECTION.
-               UNSTRING IN-INPUT(5:) DELIMITED BY 'from' OR 'to'
-                   INTO WS-TIMES, WS-FROM, WS-TO
-               END-UNSTRING
+               ADD 1 TO WS-CMD-LINE-NUM
+               PERFORM VALIDATE-COMMAND
+               IF WS-CMD-INVALID
+                  ADD 1 TO WS-INVALID-COUNT
+                  PERFORM WRITE-ERROR-RECORD
+               ELSE
+                  IF WS-STACK-SIZE(WS-TO) + WS-TIMES
+                                          > WS-MAX-STACK-ITEMS
+                     DISPLAY 'DAY05: STACK ' WS-TO ' CAPACITY OF '
+                             WS-MAX-STACK-ITEMS ' EXCEEDED - HALTING'
+                     CLOSE FILE-INPUT
+                     CLOSE MOVE-LOG-OUT
+                     CLOSE INVENTORY-OUT
+                     IF WS-ERRORS-EXIST
+                        CLOSE ERROR-OUT
+                     END-IF
+                     STOP RUN
+                  END-IF
+
+                  IF WS-CRANE-9001
+                     PERFORM MOVE-CRATES-9001
+                  ELSE
+                     PERFORM MOVE-CRATES-9000
+                  END-IF
+               END-IF
+
+               ADD 1 TO WS-SINCE-CKPT
+               IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                  PERFORM WRITE-CHECKPOINT
+                  PERFORM WRITE-STATUS-REPORT
+                  MOVE 0 TO WS-SINCE-CKPT
+               END-IF
+               .
+
+           VALIDATE-COMMAND SECTION.
+               SET WS-CMD-VALID TO TRUE
+               IF IN-INPUT(1:5) NOT = 'move '
+                  SET WS-CMD-INVALID TO TRUE
+               ELSE
+                  MOVE SPACES TO WS-TIMES-RAW WS-FROM-RAW WS-TO-RAW
+                  UNSTRING IN-INPUT(5:) DELIMITED BY 'from' OR 'to'
+                      INTO WS-TIMES-RAW, WS-FROM-RAW, WS-TO-RAW
+                  END-UNSTRING
+
+                  IF WS-TIMES-RAW = SPACES
+                  OR FUNCTION TRIM(WS-TIMES-RAW) NOT NUMERIC
+                  OR FUNCTION LENGTH(FUNCTION TRIM(WS-TIMES-RAW)) > 2
+                     SET WS-CMD-INVALID TO TRUE
+                  ELSE
+                     MOVE FUNCTION TRIM(WS-TIMES-RAW) TO WS-TIMES
+                  END-IF
+
+                  IF WS-FROM-RAW = SPACES
+                  OR FUNCTION TRIM(WS-FROM-RAW) NOT NUMERIC
+                  OR FUNCTION LENGTH(FUNCTION TRIM(WS-FROM-RAW)) > 2
+                     SET WS-CMD-INVALID TO TRUE
+                  ELSE
+                     MOVE FUNCTION TRIM(WS-FROM-RAW) TO WS-FROM
+                  END-IF
+
+                  IF WS-TO-RAW = SPACES
+                  OR FUNCTION TRIM(WS-TO-RAW) NOT NUMERIC
+                  OR FUNCTION LENGTH(FUNCTION TRIM(WS-TO-RAW)) > 2
+                     SET WS-CMD-INVALID TO TRUE
+                  ELSE
+                     MOVE FUNCTION TRIM(WS-TO-RAW) TO WS-TO
+                  END-IF
+
+                  IF WS-CMD-VALID
+                     IF WS-FROM < 1 OR WS-FROM > WS-NUM-STACKS
+                     OR WS-TO   < 1 OR WS-TO   > WS-NUM-STACKS
+                     OR WS-TIMES < 1
+                        SET WS-CMD-INVALID TO TRUE
+                     END-IF
+                  END-IF
+
+                  IF WS-CMD-VALID
+                     IF WS-TIMES > WS-STACK-SIZE(WS-FROM)
+                        SET WS-CMD-INVALID TO TRUE
+                     END-IF
+                  END-IF
+               END-IF
+               .
+
+           WRITE-ERROR-RECORD SECTION.
+               IF NOT WS-ERRORS-EXIST
+                  OPEN OUTPUT ERROR-OUT
+                  SET WS-ERRORS-EXIST TO TRUE
+               END-IF
+               MOVE SPACES TO WS-ERROR-LINE
+               STRING 'LINE=' WS-CMD-LINE-NUM
+                      ' MALFORMED MOVE INSTRUCTION: ' DELIMITED BY SIZE
+                      IN-INPUT DELIMITED BY SIZE
+                  INTO WS-ERROR-LINE
+               WRITE WS-ERROR-LINE
+               .
+
+           WRITE-MOVE-LOG-RECORD SECTION.
+               ADD 1 TO WS-MOVE-SEQ
+               MOVE WS-FROM TO WS-FROM-DISP
+               MOVE WS-TO   TO WS-TO-DISP
+               MOVE SPACES TO WS-MOVELOG-LINE
+               STRING 'SEQ=' WS-MOVE-SEQ
+                      ' FROM=' WS-FROM-DISP
+                      ' TO='   WS-TO-DISP
+                  DELIMITED BY SIZE
+                  INTO WS-MOVELOG-LINE
+               WRITE WS-MOVELOG-LINE
+               .
+
+           MOVE-CRATES-9000 SECTION.
                PERFORM WS-TIMES TIMES
                   MOVE WS-STACK-SIZE(WS-FROM) TO IX
                   MOVE WS-STACK-SIZE(WS-TO)   TO IX2
@@ -120,13 +533,64 @@
                   MOVE SPACE TO WS-STACK-ITEM(WS-FROM,IX)
 
                   SUBTRACT 1 FROM WS-STACK-SIZE(WS-FROM)
+
+                  PERFORM WRITE-MOVE-LOG-RECORD
                END-PERFORM
                .
 
+           MOVE-CRATES-9001 SECTION.
+               COMPUTE IX = WS-STACK-SIZE(WS-FROM) - WS-TIMES + 1
+               PERFORM VARYING WS-TEMP-IX FROM 1 BY 1
+                       UNTIL WS-TEMP-IX > WS-TIMES
+                  MOVE WS-STACK-ITEM(WS-FROM,IX) TO
+                       WS-TEMP-CRATES(WS-TEMP-IX)
+                  MOVE SPACE TO WS-STACK-ITEM(WS-FROM,IX)
+                  ADD 1 TO IX
+               END-PERFORM
+               SUBTRACT WS-TIMES FROM WS-STACK-SIZE(WS-FROM)
+
+               MOVE WS-STACK-SIZE(WS-TO) TO IX2
+               PERFORM VARYING WS-TEMP-IX FROM 1 BY 1
+                       UNTIL WS-TEMP-IX > WS-TIMES
+                  ADD 1 TO IX2
+                  MOVE WS-TEMP-CRATES(WS-TEMP-IX)
+                    TO WS-STACK-ITEM(WS-TO,IX2)
+                  PERFORM WRITE-MOVE-LOG-RECORD
+               END-PERFORM
+               ADD WS-TIMES TO WS-STACK-SIZE(WS-TO)
+               .
+
            PRINT-MESSAGE SECTION.
                PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WS-NUM-STACKS
-                  MOVE WS-STACK-SIZE(IX) TO IX2
-                  MOVE WS-STACK-ITEM(IX,IX2) TO WS-OUTPUT(IX:1)
+                  IF WS-STACK-SIZE(IX) > 0
+                     MOVE WS-STACK-SIZE(IX) TO IX2
+                     MOVE WS-STACK-ITEM(IX,IX2) TO WS-OUTPUT(IX:1)
+                  ELSE
+                     MOVE SPACE TO WS-OUTPUT(IX:1)
+                  END-IF
                END-PERFORM
                DISPLAY WS-OUTPUT
+               DISPLAY WS-INVALID-COUNT
+               PERFORM PRINT-INVENTORY-REPORT
                .
+
+           PRINT-INVENTORY-REPORT SECTION.
+               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WS-NUM-STACKS
+                  MOVE IX TO WS-INV-STACK-DISP
+                  PERFORM VARYING IX2 FROM 1 BY 1
+                          UNTIL IX2 > WS-STACK-SIZE(IX)
+                     MOVE IX2 TO WS-INV-POS-DISP
+                     MOVE SPACES TO WS-INVENTORY-LINE
+                     STRING 'STACK=' WS-INV-STACK-DISP
+                            ' POS=' WS-INV-POS-DISP
+                            ' CRATE=' WS-STACK-ITEM(IX,IX2)
+                        DELIMITED BY SIZE
+                        INTO WS-INVENTORY-LINE
+                     WRITE WS-INVENTORY-LINE
+                  END-PERFORM
+               END-PERFORM
+               .
+
+           COPY HISTAPP.
+
+           COPY STATRPT.
