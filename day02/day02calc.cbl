@@ -0,0 +1,281 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. DAY02CALC.
+
+           ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT ROUND-FILE ASSIGN TO LK-ROUND-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EOF-FILE-STATUS.
+              SELECT DETAIL-OUT ASSIGN TO LK-DETAIL-FILE
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT EXCEPTION-OUT ASSIGN TO LK-EXCEPTION-FILE
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT TOURNAMENT-OUT ASSIGN TO LK-TOURNAMENT-FILE
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+              FD ROUND-FILE.
+              01 IN-ROUND-RECORD.
+                 03 IN-PLAYER-ID       PIC X(4).
+                 03 FILLER             PIC X(1).
+                 03 IN-ROUND.
+                    05 IN-OPPONENT-CHOICE   PIC X(1).
+                       88 OP-CHOSE-ROCK           VALUE 'A'.
+                       88 OP-CHOSE-PAPER          VALUE 'B'.
+                       88 OP-CHOSE-SCISSORS       VALUE 'C'.
+                    05 FILLER             PIC X(1).
+                    05 IN-THIRD-CODE      PIC X(1).
+                       88 PL-CHOSE-ROCK           VALUE 'X'.
+                       88 PL-CHOSE-PAPER          VALUE 'Y'.
+                       88 PL-CHOSE-SCISSORS       VALUE 'Z'.
+                       88 PL-SHOULD-LOSE          VALUE 'X'.
+                       88 PL-SHOULD-DRAW          VALUE 'Y'.
+                       88 PL-SHOULD-WIN           VALUE 'Z'.
+                 03 WS-OUTCOME REDEFINES IN-ROUND PIC X(3).
+                    88 WS-ROUND-WON               VALUE 'A Y'
+                                                        'B Z'
+                                                        'C X'.
+                    88 WS-ROUND-DRAW              VALUE 'A X'
+                                                        'B Y'
+                                                        'C Z'.
+                    88 WS-ROUND-LOST              VALUE 'A Z'
+                                                        'B X'
+                                                        'C Y'.
+                    88 WS-USE-ROCK                VALUE 'A Y'
+                                                        'B X'
+                                                        'C Z'.
+                    88 WS-USE-PAPER               VALUE 'A Z'
+                                                        'B Y'
+                                                        'C X'.
+                    88 WS-USE-SCISSORS            VALUE 'A X'
+                                                        'B Z'
+                                                        'C Y'.
+
+              FD DETAIL-OUT.
+              01 WS-DETAIL-LINE      PIC X(90).
+
+              FD EXCEPTION-OUT.
+              01 WS-EXCEPTION-LINE   PIC X(80).
+
+              FD TOURNAMENT-OUT.
+              01 WS-TOURNAMENT-LINE  PIC X(80).
+
+           WORKING-STORAGE SECTION.
+
+              COPY EOFSW.
+
+              01 WS-ROUND-POINTS               PIC 9(3) COMP VALUE 0.
+              01 WS-ROUND-POINTS-DISPLAY       PIC 9(3).
+
+              01 WS-VALID-SW                   PIC X    VALUE 'Y'.
+                 88 WS-ROUND-VALID                    VALUE 'Y'.
+                 88 WS-ROUND-INVALID                  VALUE 'N'.
+
+              01 WS-VAL-INPUT                  PIC X(80).
+              01 WS-VAL-MIN-LEN                PIC 9(3) COMP VALUE 8.
+              01 WS-VAL-LEN                    PIC 9(3) COMP.
+              01 WS-VAL-VALID-SW               PIC X    VALUE 'Y'.
+                 88 WS-VAL-VALID                      VALUE 'Y'.
+                 88 WS-VAL-INVALID                    VALUE 'N'.
+
+              01 WS-MAX-PLAYERS                PIC 9(3) COMP VALUE 50.
+              01 WS-PLAYERS-TABLE.
+                 03 WS-PLAYER OCCURS 50.
+                    05 WS-PLAYER-ID           PIC X(4).
+                    05 WS-PLAYER-POINTS       PIC 9(10) VALUE 0.
+              01 WS-PLAYER-COUNT               PIC 9(3) COMP VALUE 0.
+              01 WS-PLAYER-IX                  PIC 9(3) COMP.
+              01 IX                            PIC 9(3) COMP.
+
+           LINKAGE SECTION.
+              01 LK-ROUND-FILE                 PIC X(40).
+              01 LK-DETAIL-FILE                PIC X(40).
+              01 LK-EXCEPTION-FILE             PIC X(40).
+              01 LK-TOURNAMENT-FILE            PIC X(40).
+              01 LK-GUIDE-MODE                 PIC X(7).
+                 88 LK-GUIDE-USE-MOVE                 VALUE 'MOVE   '.
+                 88 LK-GUIDE-USE-OUTCOME              VALUE 'OUTCOME'.
+              01 LK-TOTAL-POINTS               PIC 9(10).
+              01 LK-ROUNDS-READ                PIC 9(7).
+              01 LK-EXCEPTION-COUNT            PIC 9(5).
+
+           PROCEDURE DIVISION USING LK-ROUND-FILE
+                                     LK-DETAIL-FILE
+                                     LK-EXCEPTION-FILE
+                                     LK-TOURNAMENT-FILE
+                                     LK-GUIDE-MODE
+                                     LK-TOTAL-POINTS
+                                     LK-ROUNDS-READ
+                                     LK-EXCEPTION-COUNT.
+
+              INITIALIZE LK-TOTAL-POINTS LK-ROUNDS-READ
+                         LK-EXCEPTION-COUNT
+
+              OPEN INPUT ROUND-FILE
+              OPEN OUTPUT DETAIL-OUT
+              OPEN OUTPUT EXCEPTION-OUT
+                  PERFORM UNTIL WS-EOF
+                      READ ROUND-FILE
+                      AT END
+                         IF WS-EOF-STATUS-ERROR
+                            DISPLAY 'DAY02CALC: I/O ERROR '
+                                    WS-EOF-FILE-STATUS
+                                    ' READING ROUND FILE - HALTING'
+                            CLOSE ROUND-FILE
+                            CLOSE DETAIL-OUT
+                            CLOSE EXCEPTION-OUT
+                            STOP RUN
+                         END-IF
+                         SET WS-EOF TO TRUE
+                      NOT AT END
+                         ADD 1 TO LK-ROUNDS-READ
+                         MOVE IN-ROUND-RECORD TO WS-VAL-INPUT
+                         PERFORM VALIDATE-RECORD-SHAPE
+                         IF WS-VAL-VALID
+                            PERFORM VALIDATE-ROUND
+                         ELSE
+                            SET WS-ROUND-INVALID TO TRUE
+                         END-IF
+                         IF WS-ROUND-VALID
+                            PERFORM FIND-OR-ADD-PLAYER
+                            PERFORM SCORE-ROUND
+                            PERFORM WRITE-DETAIL-RECORD
+                         ELSE
+                            PERFORM WRITE-EXCEPTION-RECORD
+                         END-IF
+                  END-PERFORM
+              CLOSE ROUND-FILE
+              CLOSE DETAIL-OUT
+              CLOSE EXCEPTION-OUT
+
+              PERFORM WRITE-TOURNAMENT-REPORT
+
+              GOBACK.
+
+           VALIDATE-ROUND SECTION.
+               SET WS-ROUND-VALID TO TRUE
+               IF NOT (OP-CHOSE-ROCK OR OP-CHOSE-PAPER
+                       OR OP-CHOSE-SCISSORS)
+                  SET WS-ROUND-INVALID TO TRUE
+               END-IF
+               IF LK-GUIDE-USE-OUTCOME
+                  IF NOT (PL-SHOULD-WIN OR PL-SHOULD-DRAW
+                          OR PL-SHOULD-LOSE)
+                     SET WS-ROUND-INVALID TO TRUE
+                  END-IF
+               ELSE
+                  IF NOT (PL-CHOSE-ROCK OR PL-CHOSE-PAPER
+                          OR PL-CHOSE-SCISSORS)
+                     SET WS-ROUND-INVALID TO TRUE
+                  END-IF
+               END-IF
+               .
+
+           FIND-OR-ADD-PLAYER SECTION.
+               MOVE ZERO TO WS-PLAYER-IX
+               PERFORM VARYING IX FROM 1 BY 1
+                       UNTIL IX > WS-PLAYER-COUNT
+                  IF WS-PLAYER-ID(IX) = IN-PLAYER-ID
+                     MOVE IX TO WS-PLAYER-IX
+                     MOVE WS-PLAYER-COUNT TO IX
+                  END-IF
+               END-PERFORM
+               IF WS-PLAYER-IX = ZERO
+                  IF WS-PLAYER-COUNT >= WS-MAX-PLAYERS
+                     DISPLAY 'DAY02CALC: PLAYER TABLE CAPACITY OF '
+                             WS-MAX-PLAYERS ' EXCEEDED - HALTING'
+                     CLOSE ROUND-FILE
+                     CLOSE DETAIL-OUT
+                     CLOSE EXCEPTION-OUT
+                     STOP RUN
+                  END-IF
+                  ADD 1 TO WS-PLAYER-COUNT
+                  MOVE WS-PLAYER-COUNT TO WS-PLAYER-IX
+                  MOVE IN-PLAYER-ID TO WS-PLAYER-ID(WS-PLAYER-IX)
+               END-IF
+               .
+
+           SCORE-ROUND SECTION.
+               MOVE ZERO TO WS-ROUND-POINTS
+
+               IF LK-GUIDE-USE-OUTCOME
+                  EVALUATE TRUE
+                     WHEN WS-USE-ROCK
+                        ADD 1 TO WS-ROUND-POINTS
+                     WHEN WS-USE-PAPER
+                        ADD 2 TO WS-ROUND-POINTS
+                     WHEN WS-USE-SCISSORS
+                        ADD 3 TO WS-ROUND-POINTS
+                  END-EVALUATE
+
+                  EVALUATE TRUE
+                      WHEN PL-SHOULD-WIN
+                        ADD 6 TO WS-ROUND-POINTS
+                      WHEN PL-SHOULD-DRAW
+                        ADD 3 TO WS-ROUND-POINTS
+                      WHEN PL-SHOULD-LOSE
+                        CONTINUE
+                  END-EVALUATE
+               ELSE
+                  EVALUATE TRUE
+                     WHEN PL-CHOSE-ROCK
+                        ADD 1 TO WS-ROUND-POINTS
+                     WHEN PL-CHOSE-PAPER
+                        ADD 2 TO WS-ROUND-POINTS
+                     WHEN PL-CHOSE-SCISSORS
+                        ADD 3 TO WS-ROUND-POINTS
+                  END-EVALUATE
+
+                  EVALUATE TRUE
+                      WHEN WS-ROUND-WON
+                        ADD 6 TO WS-ROUND-POINTS
+                      WHEN WS-ROUND-DRAW
+                        ADD 3 TO WS-ROUND-POINTS
+                      WHEN WS-ROUND-LOST
+                        CONTINUE
+                  END-EVALUATE
+               END-IF
+
+               ADD WS-ROUND-POINTS TO LK-TOTAL-POINTS
+               ADD WS-ROUND-POINTS TO WS-PLAYER-POINTS(WS-PLAYER-IX)
+               .
+
+           WRITE-DETAIL-RECORD SECTION.
+               MOVE WS-ROUND-POINTS TO WS-ROUND-POINTS-DISPLAY
+               MOVE SPACES TO WS-DETAIL-LINE
+               STRING 'ROUND=' LK-ROUNDS-READ
+                      ' PLAYER=' IN-PLAYER-ID
+                      ' OPPONENT=' IN-OPPONENT-CHOICE
+                      ' MODE=' LK-GUIDE-MODE
+                      ' CODE=' IN-THIRD-CODE
+                      ' POINTS=' WS-ROUND-POINTS-DISPLAY
+                      ' TOTAL=' WS-PLAYER-POINTS(WS-PLAYER-IX)
+                  DELIMITED BY SIZE INTO WS-DETAIL-LINE
+               WRITE WS-DETAIL-LINE
+               .
+
+           WRITE-EXCEPTION-RECORD SECTION.
+               ADD 1 TO LK-EXCEPTION-COUNT
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               STRING 'ROUND=' LK-ROUNDS-READ
+                      ' INVALID CARD=' IN-ROUND-RECORD
+                  DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+               WRITE WS-EXCEPTION-LINE
+               .
+
+           WRITE-TOURNAMENT-REPORT SECTION.
+               OPEN OUTPUT TOURNAMENT-OUT
+               PERFORM VARYING IX FROM 1 BY 1
+                       UNTIL IX > WS-PLAYER-COUNT
+                  MOVE SPACES TO WS-TOURNAMENT-LINE
+                  STRING 'PLAYER=' WS-PLAYER-ID(IX)
+                         ' TOTAL=' WS-PLAYER-POINTS(IX)
+                     DELIMITED BY SIZE INTO WS-TOURNAMENT-LINE
+                  WRITE WS-TOURNAMENT-LINE
+               END-PERFORM
+               CLOSE TOURNAMENT-OUT
+               .
+
+           COPY RECVAL.
