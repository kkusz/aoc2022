@@ -1,59 +1,82 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. DAY02P2.
 
+           ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT HIST-OUT ASSIGN TO 'daily_results.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-STATUS.
+
            DATA DIVISION.
-           
+           FILE SECTION.
+              FD HIST-OUT.
+              01 WS-HIST-LINE        PIC X(100).
+
            WORKING-STORAGE SECTION.
 
-           01 IN-ROUND.
-              03 IN-OPPONENT-CHOICE   PIC X(1).
-                 88 OP-CHOSE-ROCK           VALUE 'A'.
-                 88 OP-CHOSE-PAPER          VALUE 'B'.
-                 88 OP-CHOSE-SCISSORS       VALUE 'C'.
-              03 FILLER             PIC X(1).
-              03 IN-PLAYER-OUTCOME  PIC X(1).
-                 88 PL-SHOULD-LOSE          VALUE 'X'.
-                 88 PL-SHOULD-DRAW          VALUE 'Y'.
-                 88 PL-SHOULD-WIN           VALUE 'Z'.
-           
-           01 WS-OUTCOME REDEFINES IN-ROUND PIC X(3).
-              88 WS-USE-ROCK                VALUE 'A Y'
-                                                  'B X'
-                                                  'C Z'.
-              88 WS-USE-PAPER               VALUE 'A Z'
-                                                  'B Y'
-                                                  'C X'.
-              88 WS-USE-SCISSORS            VALUE 'A X'
-                                                  'B Z'
-                                                  'C Y'.
-
-           01 PL-POINTS                     PIC 9(10) VALUE 0.
-
-           PROCEDURE DIVISION.
-
-           MOVE SPACE TO IN-ROUND
-           ACCEPT IN-ROUND
-           PERFORM UNTIL IN-ROUND = SPACE 
-               EVALUATE TRUE
-                  WHEN WS-USE-ROCK
-                     ADD 1 TO PL-POINTS
-                  WHEN WS-USE-PAPER
-                     ADD 2 TO PL-POINTS
-                  WHEN WS-USE-SCISSORS
-                     ADD 3 TO PL-POINTS
-               END-EVALUATE
-
-               EVALUATE TRUE
-                   WHEN PL-SHOULD-WIN
-                     ADD 6 TO PL-POINTS
-                   WHEN PL-SHOULD-DRAW
-                     ADD 3 TO PL-POINTS
-                   WHEN PL-SHOULD-LOSE
-                     CONTINUE
-               END-EVALUATE
-               MOVE SPACE TO IN-ROUND
-               ACCEPT IN-ROUND
-           END-PERFORM
+              01 WS-RUN-DATE                   PIC 9(8).
+              01 WS-ROUND-FILE                 PIC X(40).
+              01 WS-DETAIL-FILE                PIC X(40)
+                 VALUE 'day02p2_detail.txt'.
+              01 WS-EXCEPTION-FILE             PIC X(40)
+                 VALUE 'day02p2_exceptions.txt'.
+              01 WS-TOURNAMENT-FILE            PIC X(40)
+                 VALUE 'day02p2_tournament.txt'.
+              01 WS-GUIDE-MODE                 PIC X(7)
+                 VALUE 'OUTCOME'.
+
+              01 WS-HIST-STATUS                PIC X(2).
+              01 WS-HIST-RUN-TIME              PIC 9(8).
+              01 WS-HIST-PROGRAM-ID          PIC X(8)  VALUE 'DAY02P2'.
+              01 WS-HIST-METRIC                PIC X(17) VALUE SPACES.
+              01 WS-HIST-RESULT                PIC X(20).
+
+              01 WS-ROUNDS-READ                PIC 9(7) VALUE 0.
+              01 PL-POINTS                     PIC 9(10) VALUE 0.
+              01 WS-EXCEPTION-COUNT            PIC 9(5) VALUE 0.
+
+              COPY STATBLK.
+
+           LINKAGE SECTION.
+              01 LK-DAY02P2-RESULT             PIC 9(10).
+
+           PROCEDURE DIVISION USING LK-DAY02P2-RESULT.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-HIST-RUN-TIME FROM TIME
+           MOVE WS-HIST-RUN-TIME TO WS-STAT-START-TIME
+           MOVE SPACES TO WS-ROUND-FILE
+           ACCEPT WS-ROUND-FILE FROM ENVIRONMENT 'ROUND_FILE'
+           IF WS-ROUND-FILE = SPACES
+              STRING 'strategy_' WS-RUN-DATE '.txt'
+                 DELIMITED BY SIZE INTO WS-ROUND-FILE
+           END-IF
+
+           CALL 'DAY02CALC' USING WS-ROUND-FILE
+                                   WS-DETAIL-FILE
+                                   WS-EXCEPTION-FILE
+                                   WS-TOURNAMENT-FILE
+                                   WS-GUIDE-MODE
+                                   PL-POINTS
+                                   WS-ROUNDS-READ
+                                   WS-EXCEPTION-COUNT
+           CANCEL 'DAY02CALC'
 
            DISPLAY PL-POINTS
-           STOP RUN.
+           MOVE PL-POINTS TO WS-HIST-RESULT
+           PERFORM WRITE-HISTORY-RECORD
+
+           ACCEPT WS-STAT-END-TIME FROM TIME
+           MOVE WS-ROUNDS-READ TO WS-STAT-RECORDS-READ
+           MOVE WS-EXCEPTION-COUNT TO WS-STAT-RECORDS-REJECTED
+           COMPUTE WS-STAT-RECORDS-PROCESSED =
+                   WS-ROUNDS-READ - WS-EXCEPTION-COUNT
+           PERFORM PRINT-JOB-STATISTICS
+
+           MOVE PL-POINTS TO LK-DAY02P2-RESULT
+           GOBACK.
+
+           COPY HISTAPP.
+
+           COPY STATRPT.
