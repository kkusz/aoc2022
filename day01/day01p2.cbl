@@ -4,69 +4,123 @@
            ENVIRONMENT DIVISION.
               INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-              SELECT CALORIES ASSIGN TO 'input_long.txt'
-              ORGANIZATION IS LINE SEQUENTIAL.       
+              SELECT RANKING-OUT ASSIGN TO 'ranking_output.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RANKING-STATUS.
+              SELECT HIST-OUT ASSIGN TO 'daily_results.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-STATUS.
 
            DATA DIVISION.
               FILE SECTION.
-              FD CALORIES.
-              01 IN-CALORIE    PIC X(11).
+              FD RANKING-OUT.
+              01 WS-RANKING-LINE    PIC X(80).
+
+              FD HIST-OUT.
+              01 WS-HIST-LINE       PIC X(100).
 
            WORKING-STORAGE SECTION.
-              01 WS-CALORIE    PIC 9(11).
-              01 WS-EOF-YN     PIC X(1).
-                 88 WS-EOF                  VALUE 'Y'.
-                 88 WS-NOT-EOF              VALUE 'N'.
+              01 WS-RANKING-STATUS   PIC X(2).
+              01 WS-RUN-DATE         PIC 9(8).
+              01 WS-CALORIES-FILE    PIC X(40).
+
+              01 WS-HIST-STATUS      PIC X(2).
+              01 WS-HIST-RUN-TIME    PIC 9(8).
+              01 WS-HIST-PROGRAM-ID  PIC X(8)  VALUE 'DAY01P2'.
+              01 WS-HIST-METRIC      PIC X(17) VALUE SPACES.
+              01 WS-HIST-RESULT      PIC X(20).
 
-              01 IX                  PIC 9(3)  VALUE 1.
-              01 WS-ELF-COUNT        PIC 9(3).
-              01 WS-ELVES-TABLE.
-                 03 WS-ELF-CALORIE   PIC 9(11) VALUE ZERO OCCURS 300.
+              01 WS-MAX-RANK          PIC 9(2) COMP VALUE 20.
+              01 WS-RANK-INPUT        PIC X(4).
+              01 WS-RANK-INPUT-LEN    PIC 9(2) COMP.
+              01 WS-RANK-SIZE         PIC 9(2) COMP VALUE 3.
+              01 WS-RANK-SIZE-DISP    PIC 99.
 
               01 WS-TOP-CALORIES.
-                 03 WS-TOP-CALORIE   PIC 9(11) VALUE ZERO OCCURS 3.
+                 03 WS-TOP-ENTRY     OCCURS 20.
+                    05 WS-TOP-CALORIE   PIC 9(11).
+                    05 WS-TOP-ELF       PIC 9(4).
+              01 WS-SUM-CALORIES     PIC 9(11).
+              01 WS-REJECT-COUNT     PIC 9(5).
+              01 WS-RECORDS-READ     PIC 9(7).
+              01 WS-RANK             PIC 9(2)  COMP.
+              01 WS-RANK-DISP        PIC 99.
 
-              01 WS-SUM-CALORIES     PIC 9(11) VALUE ZERO.
+           LINKAGE SECTION.
+              01 LK-DAY01P2-RESULT   PIC 9(11).
 
+           PROCEDURE DIVISION USING LK-DAY01P2-RESULT.
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+              ACCEPT WS-HIST-RUN-TIME FROM TIME
+              MOVE SPACES TO WS-CALORIES-FILE
+              ACCEPT WS-CALORIES-FILE FROM ENVIRONMENT 'CALORIES_FILE'
+              IF WS-CALORIES-FILE = SPACES
+                 STRING 'input_' WS-RUN-DATE '.txt'
+                    DELIMITED BY SIZE INTO WS-CALORIES-FILE
+              END-IF
 
-           PROCEDURE DIVISION.
-              OPEN INPUT CALORIES.
-              PERFORM UNTIL WS-EOF
-                 READ CALORIES
-                 AT END
-                    SET WS-EOF TO TRUE
-                    PERFORM PLACE-IN-TOP3
-                    COMPUTE WS-SUM-CALORIES = WS-TOP-CALORIE(1)
-                                            + WS-TOP-CALORIE(2)
-                                            + WS-TOP-CALORIE(3)
-                    DISPLAY WS-SUM-CALORIES
-                 NOT AT END
-                    IF IN-CALORIE NOT = SPACES
-                       MOVE IN-CALORIE TO WS-CALORIE
-                       ADD WS-CALORIE TO WS-ELF-CALORIE(IX)
-                    ELSE
-                       PERFORM PLACE-IN-TOP3
-                       ADD 1 TO IX
-                    END-IF
-                 END-READ
-              END-PERFORM.
-              CLOSE CALORIES.
-              STOP RUN.
+              MOVE SPACES TO WS-RANK-INPUT
+              ACCEPT WS-RANK-INPUT FROM ENVIRONMENT 'RANKING_SIZE'
+              MOVE ZERO TO WS-RANK-INPUT-LEN
+              INSPECT FUNCTION REVERSE(WS-RANK-INPUT)
+                 TALLYING WS-RANK-INPUT-LEN FOR LEADING SPACES
+              COMPUTE WS-RANK-INPUT-LEN =
+                      LENGTH OF WS-RANK-INPUT - WS-RANK-INPUT-LEN
+              IF WS-RANK-INPUT-LEN > 0
+              AND WS-RANK-INPUT(1:WS-RANK-INPUT-LEN) IS NUMERIC
+                 MOVE WS-RANK-INPUT(1:WS-RANK-INPUT-LEN) TO WS-RANK-SIZE
+              END-IF
+              IF WS-RANK-SIZE > WS-MAX-RANK
+                 MOVE WS-MAX-RANK TO WS-RANK-SIZE
+              END-IF
+              IF WS-RANK-SIZE = ZERO
+                 MOVE 3 TO WS-RANK-SIZE
+              END-IF
 
-           PLACE-IN-TOP3 SECTION.
+              CALL 'DAY01CALC' USING WS-CALORIES-FILE
+                                      WS-RANK-SIZE
+                                      WS-TOP-CALORIES
+                                      WS-SUM-CALORIES
+                                      WS-REJECT-COUNT
+                                      WS-RECORDS-READ
+              CANCEL 'DAY01CALC'
 
-               IF WS-ELF-CALORIE(IX) > WS-TOP-CALORIE(1)
-                  MOVE WS-TOP-CALORIE(2)  TO WS-TOP-CALORIE(3)
-                  MOVE WS-TOP-CALORIE(1)  TO WS-TOP-CALORIE(2)
-                  MOVE WS-ELF-CALORIE(IX) TO WS-TOP-CALORIE(1)
-               ELSE
-                  IF WS-ELF-CALORIE(IX) > WS-TOP-CALORIE(2)
-                     MOVE WS-TOP-CALORIE(2)  TO WS-TOP-CALORIE(3)
-                     MOVE WS-ELF-CALORIE(IX) TO WS-TOP-CALORIE(2)
-                  ELSE 
-                     IF WS-ELF-CALORIE(IX) > WS-TOP-CALORIE(3)
-                        MOVE WS-ELF-CALORIE(IX) TO WS-TOP-CALORIE(3)
-                     END-IF
-                  END-IF
+              DISPLAY WS-SUM-CALORIES
+              PERFORM VARYING WS-RANK FROM 1 BY 1
+                              UNTIL WS-RANK > WS-RANK-SIZE
+                 DISPLAY 'RANK ' WS-RANK
+                         ' ELF '  WS-TOP-ELF(WS-RANK)
+                         ' CALORIES ' WS-TOP-CALORIE(WS-RANK)
+              END-PERFORM
+              PERFORM WRITE-RANKING-RECORD.
+              MOVE WS-SUM-CALORIES TO WS-HIST-RESULT
+              PERFORM WRITE-HISTORY-RECORD
+              MOVE WS-SUM-CALORIES TO LK-DAY01P2-RESULT
+              GOBACK.
+
+           WRITE-RANKING-RECORD SECTION.
+               MOVE WS-RANK-SIZE TO WS-RANK-SIZE-DISP
+               OPEN EXTEND RANKING-OUT
+               IF WS-RANKING-STATUS NOT = '00'
+                  OPEN OUTPUT RANKING-OUT
                END-IF
+               MOVE SPACES TO WS-RANKING-LINE
+               STRING 'RUN-DATE=' WS-RUN-DATE
+                      ' RANK-SIZE=' WS-RANK-SIZE-DISP
+                      ' SUM=' WS-SUM-CALORIES
+                  DELIMITED BY SIZE INTO WS-RANKING-LINE
+               WRITE WS-RANKING-LINE
+               PERFORM VARYING WS-RANK FROM 1 BY 1
+                       UNTIL WS-RANK > WS-RANK-SIZE
+                  MOVE WS-RANK TO WS-RANK-DISP
+                  MOVE SPACES TO WS-RANKING-LINE
+                  STRING 'RANK=' WS-RANK-DISP
+                         ' ELF=' WS-TOP-ELF(WS-RANK)
+                         ' CALORIES=' WS-TOP-CALORIE(WS-RANK)
+                     DELIMITED BY SIZE INTO WS-RANKING-LINE
+                  WRITE WS-RANKING-LINE
+               END-PERFORM
+               CLOSE RANKING-OUT
                .
+
+           COPY HISTAPP.
