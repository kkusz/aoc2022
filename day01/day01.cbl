@@ -4,49 +4,95 @@
            ENVIRONMENT DIVISION.
               INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-              SELECT CALORIES ASSIGN TO 'input_long.txt'
-              ORGANIZATION IS LINE SEQUENTIAL.       
+              SELECT RANKING-OUT ASSIGN TO 'ranking_output.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RANKING-STATUS.
+              SELECT HIST-OUT ASSIGN TO 'daily_results.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-STATUS.
 
            DATA DIVISION.
               FILE SECTION.
-              FD CALORIES.
-              01 IN-CALORIE    PIC X(11).
+              FD RANKING-OUT.
+              01 WS-RANKING-LINE    PIC X(60).
+
+              FD HIST-OUT.
+              01 WS-HIST-LINE       PIC X(100).
 
               WORKING-STORAGE SECTION.
-              01 WS-CALORIE    PIC 9(11).
-              01 WS-EOF-YN     PIC X(1).
-                 88 WS-EOF                  VALUE 'Y'.
-                 88 WS-NOT-EOF              VALUE 'N'.
-
-              01 IX                  PIC 9(3)  VALUE 1.
-              01 WS-ELF-COUNT        PIC 9(3).
-              01 WS-ELVES-TABLE.
-                 03 WS-ELF-CALORIE   PIC 9(11) VALUE ZERO OCCURS 300.
-              01 WS-MAX-CALORIE      PIC 9(11) VALUE ZERO.
-
-
-           PROCEDURE DIVISION.
-
-              OPEN INPUT CALORIES.
-              PERFORM UNTIL WS-EOF
-                 READ CALORIES
-                 AT END
-                    SET WS-EOF TO TRUE
-                    IF WS-ELF-CALORIE(IX) > WS-MAX-CALORIE
-                       MOVE WS-ELF-CALORIE(IX) TO WS-MAX-CALORIE
-                    END-IF
-                    DISPLAY WS-MAX-CALORIE
-                 NOT AT END
-                    IF IN-CALORIE NOT = SPACES
-                       MOVE IN-CALORIE TO WS-CALORIE
-                       ADD WS-CALORIE TO WS-ELF-CALORIE(IX)
-                    ELSE
-                       IF WS-ELF-CALORIE(IX) > WS-MAX-CALORIE
-                          MOVE WS-ELF-CALORIE(IX) TO WS-MAX-CALORIE
-                       END-IF
-                       ADD 1 TO IX
-                    END-IF
-                 END-READ
-              END-PERFORM.
-              CLOSE CALORIES.
-              STOP RUN.
+              01 WS-RANKING-STATUS   PIC X(2).
+              01 WS-RUN-DATE         PIC 9(8).
+              01 WS-CALORIES-FILE    PIC X(40).
+
+              01 WS-HIST-STATUS      PIC X(2).
+              01 WS-HIST-RUN-TIME    PIC 9(8).
+              01 WS-HIST-PROGRAM-ID  PIC X(8)  VALUE 'DAY01'.
+              01 WS-HIST-METRIC      PIC X(17) VALUE SPACES.
+              01 WS-HIST-RESULT      PIC X(20).
+
+              01 WS-RANK-SIZE         PIC 9(2) COMP VALUE 3.
+              01 WS-TOP-CALORIES.
+                 03 WS-TOP-ENTRY     OCCURS 3.
+                    05 WS-TOP-CALORIE   PIC 9(11).
+                    05 WS-TOP-ELF       PIC 9(4).
+              01 WS-SUM-CALORIES     PIC 9(11).
+              01 WS-REJECT-COUNT     PIC 9(5).
+              01 WS-RECORDS-READ     PIC 9(7).
+
+              COPY STATBLK.
+
+           LINKAGE SECTION.
+              01 LK-DAY01-RESULT     PIC 9(11).
+
+           PROCEDURE DIVISION USING LK-DAY01-RESULT.
+
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+              ACCEPT WS-HIST-RUN-TIME FROM TIME
+              MOVE WS-HIST-RUN-TIME TO WS-STAT-START-TIME
+              MOVE SPACES TO WS-CALORIES-FILE
+              ACCEPT WS-CALORIES-FILE FROM ENVIRONMENT 'CALORIES_FILE'
+              IF WS-CALORIES-FILE = SPACES
+                 STRING 'input_' WS-RUN-DATE '.txt'
+                    DELIMITED BY SIZE INTO WS-CALORIES-FILE
+              END-IF
+
+              CALL 'DAY01CALC' USING WS-CALORIES-FILE
+                                      WS-RANK-SIZE
+                                      WS-TOP-CALORIES
+                                      WS-SUM-CALORIES
+                                      WS-REJECT-COUNT
+                                      WS-RECORDS-READ
+              CANCEL 'DAY01CALC'
+
+              DISPLAY WS-TOP-CALORIE(1)
+              PERFORM WRITE-RANKING-RECORD.
+              MOVE WS-TOP-CALORIE(1) TO WS-HIST-RESULT
+              PERFORM WRITE-HISTORY-RECORD
+
+              ACCEPT WS-STAT-END-TIME FROM TIME
+              MOVE WS-RECORDS-READ TO WS-STAT-RECORDS-READ
+              MOVE WS-REJECT-COUNT TO WS-STAT-RECORDS-REJECTED
+              COMPUTE WS-STAT-RECORDS-PROCESSED =
+                      WS-RECORDS-READ - WS-REJECT-COUNT
+              PERFORM PRINT-JOB-STATISTICS
+
+              MOVE WS-TOP-CALORIE(1) TO LK-DAY01-RESULT
+              GOBACK.
+
+           WRITE-RANKING-RECORD SECTION.
+               OPEN EXTEND RANKING-OUT
+               IF WS-RANKING-STATUS NOT = '00'
+                  OPEN OUTPUT RANKING-OUT
+               END-IF
+               MOVE SPACES TO WS-RANKING-LINE
+               STRING 'RUN-DATE=' WS-RUN-DATE
+                      ' MAX-ELF=' WS-TOP-ELF(1)
+                      ' MAX-CALORIE=' WS-TOP-CALORIE(1)
+                  DELIMITED BY SIZE INTO WS-RANKING-LINE
+               WRITE WS-RANKING-LINE
+               CLOSE RANKING-OUT
+               .
+
+           COPY HISTAPP.
+
+           COPY STATRPT.
