@@ -0,0 +1,244 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. DAY01CALC.
+
+           ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT CALORIES ASSIGN TO LK-CALORIES-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EOF-FILE-STATUS.
+              SELECT REJECT-OUT ASSIGN TO 'day01_rejects.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CKPT-FILE ASSIGN TO 'day01_ckpt.dat'
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+
+           DATA DIVISION.
+              FILE SECTION.
+              FD CALORIES.
+              01 IN-CALORIE    PIC X(11).
+
+              FD REJECT-OUT.
+              01 WS-REJECT-LINE     PIC X(80).
+
+              FD CKPT-FILE.
+              01 WS-CKPT-RECORD.
+                 03 WS-CKPT-RECORDS-READ  PIC 9(7).
+                 03 WS-CKPT-IX            PIC 9(4).
+                 03 WS-CKPT-REJECT-COUNT  PIC 9(5).
+                 03 WS-CKPT-RANK-SIZE     PIC 9(2).
+                 03 WS-CKPT-TOP-CALORIE   PIC 9(11) OCCURS 20.
+                 03 WS-CKPT-TOP-ELF       PIC 9(4)  OCCURS 20.
+                 03 WS-CKPT-ELF-COUNT     PIC 9(4).
+                 03 WS-CKPT-ELF-CALORIE   PIC 9(11)
+                                          OCCURS 5000
+                                       DEPENDING ON WS-CKPT-ELF-COUNT.
+
+           WORKING-STORAGE SECTION.
+              01 WS-CKPT-STATUS      PIC X(2).
+              01 WS-CKPT-INTERVAL    PIC 9(4) COMP VALUE 500.
+              01 WS-SINCE-CKPT       PIC 9(4) COMP VALUE 0.
+              01 WS-SKIP-COUNT       PIC 9(7) COMP VALUE 0.
+              01 WS-SKIP-IX          PIC 9(7) COMP.
+              01 WS-CKPT-IX2         PIC 9(4) COMP.
+              01 WS-CALORIE    PIC 9(11).
+              COPY EOFSW.
+
+              01 IX                  PIC 9(4)  COMP VALUE 1.
+              01 WS-MAX-ELVES        PIC 9(4)  COMP VALUE 5000.
+              01 WS-ELVES-TABLE.
+                 03 WS-ELF-CALORIE   PIC 9(11) VALUE ZERO OCCURS 5000.
+
+              01 WS-REJECT-SW        PIC X    VALUE 'N'.
+                 88 WS-REJECTS-EXIST          VALUE 'Y'.
+              01 WS-ELF-DISPLAY      PIC 9(4).
+              01 WS-CAL-LEN          PIC 9(3) COMP.
+              01 WS-RANK-IX          PIC 9(2) COMP.
+              01 WS-INSERT-POS       PIC 9(2) COMP VALUE 0.
+
+           LINKAGE SECTION.
+              01 LK-CALORIES-FILE    PIC X(40).
+              01 LK-RANK-SIZE        PIC 9(2) COMP.
+              01 LK-TOP-CALORIES.
+                 03 LK-TOP-ENTRY     OCCURS 1 TO 20
+                                     DEPENDING ON LK-RANK-SIZE.
+                    05 LK-TOP-CALORIE   PIC 9(11).
+                    05 LK-TOP-ELF       PIC 9(4).
+              01 LK-SUM-CALORIES     PIC 9(11).
+              01 LK-REJECT-COUNT     PIC 9(5).
+              01 LK-RECORDS-READ     PIC 9(7).
+
+           PROCEDURE DIVISION USING LK-CALORIES-FILE
+                                     LK-RANK-SIZE
+                                     LK-TOP-CALORIES
+                                     LK-SUM-CALORIES
+                                     LK-REJECT-COUNT
+                                     LK-RECORDS-READ.
+
+              INITIALIZE LK-TOP-CALORIES LK-SUM-CALORIES
+                         LK-REJECT-COUNT LK-RECORDS-READ
+
+              PERFORM LOAD-CHECKPOINT
+
+              OPEN INPUT CALORIES.
+              IF WS-SKIP-COUNT > 0
+                 PERFORM VARYING WS-SKIP-IX FROM 1 BY 1
+                                 UNTIL WS-SKIP-IX > WS-SKIP-COUNT
+                    READ CALORIES
+                       AT END
+                          SET WS-EOF TO TRUE
+                    END-READ
+                 END-PERFORM
+              END-IF
+
+              PERFORM UNTIL WS-EOF
+                 READ CALORIES
+                 AT END
+                    IF WS-EOF-STATUS-ERROR
+                       DISPLAY 'DAY01CALC: I/O ERROR '
+                               WS-EOF-FILE-STATUS
+                               ' READING CALORIES FILE - HALTING'
+                       CLOSE CALORIES
+                       IF WS-REJECTS-EXIST
+                          CLOSE REJECT-OUT
+                       END-IF
+                       STOP RUN
+                    END-IF
+                    SET WS-EOF TO TRUE
+                    PERFORM PLACE-IN-TOPN
+                 NOT AT END
+                    ADD 1 TO LK-RECORDS-READ
+                    IF IN-CALORIE NOT = SPACES
+                       MOVE ZERO TO WS-CAL-LEN
+                       INSPECT FUNCTION REVERSE(IN-CALORIE)
+                          TALLYING WS-CAL-LEN FOR LEADING SPACES
+                       COMPUTE WS-CAL-LEN =
+                               LENGTH OF IN-CALORIE - WS-CAL-LEN
+                       IF WS-CAL-LEN > 0
+                       AND IN-CALORIE(1:WS-CAL-LEN) IS NUMERIC
+                          MOVE IN-CALORIE(1:WS-CAL-LEN) TO WS-CALORIE
+                          ADD WS-CALORIE TO WS-ELF-CALORIE(IX)
+                       ELSE
+                          PERFORM WRITE-REJECT-RECORD
+                       END-IF
+                    ELSE
+                       PERFORM PLACE-IN-TOPN
+                       IF IX >= WS-MAX-ELVES
+                          DISPLAY 'DAY01CALC: ELF TABLE CAPACITY OF '
+                                  WS-MAX-ELVES ' EXCEEDED - HALTING'
+                          CLOSE CALORIES
+                          IF WS-REJECTS-EXIST
+                             CLOSE REJECT-OUT
+                          END-IF
+                          STOP RUN
+                       END-IF
+                       ADD 1 TO IX
+                    END-IF
+                    ADD 1 TO WS-SINCE-CKPT
+                    IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                       PERFORM WRITE-CHECKPOINT
+                       MOVE 0 TO WS-SINCE-CKPT
+                    END-IF
+                 END-READ
+              END-PERFORM.
+              CLOSE CALORIES.
+              IF WS-REJECTS-EXIST
+                 CLOSE REJECT-OUT
+              END-IF
+              CALL 'CBL_DELETE_FILE' USING 'day01_ckpt.dat'
+              MOVE ZERO TO LK-SUM-CALORIES
+              PERFORM VARYING WS-RANK-IX FROM 1 BY 1
+                      UNTIL WS-RANK-IX > LK-RANK-SIZE
+                 ADD LK-TOP-CALORIE(WS-RANK-IX) TO LK-SUM-CALORIES
+              END-PERFORM
+              GOBACK.
+
+           LOAD-CHECKPOINT SECTION.
+               OPEN INPUT CKPT-FILE
+               IF WS-CKPT-STATUS = '00'
+                  READ CKPT-FILE
+                  IF WS-CKPT-STATUS = '00'
+                     MOVE WS-CKPT-RECORDS-READ TO LK-RECORDS-READ
+                                                   WS-SKIP-COUNT
+                     MOVE WS-CKPT-IX           TO IX
+                     MOVE WS-CKPT-REJECT-COUNT TO LK-REJECT-COUNT
+                     PERFORM VARYING WS-RANK-IX FROM 1 BY 1
+                             UNTIL WS-RANK-IX > WS-CKPT-RANK-SIZE
+                             OR WS-RANK-IX > LK-RANK-SIZE
+                        MOVE WS-CKPT-TOP-CALORIE(WS-RANK-IX)
+                          TO LK-TOP-CALORIE(WS-RANK-IX)
+                        MOVE WS-CKPT-TOP-ELF(WS-RANK-IX)
+                          TO LK-TOP-ELF(WS-RANK-IX)
+                     END-PERFORM
+                     PERFORM VARYING WS-CKPT-IX2 FROM 1 BY 1
+                             UNTIL WS-CKPT-IX2 > WS-CKPT-ELF-COUNT
+                        MOVE WS-CKPT-ELF-CALORIE(WS-CKPT-IX2)
+                          TO WS-ELF-CALORIE(WS-CKPT-IX2)
+                     END-PERFORM
+                     DISPLAY 'DAY01CALC: RESUMING FROM CHECKPOINT AT '
+                             'RECORD ' WS-CKPT-RECORDS-READ
+                  END-IF
+                  CLOSE CKPT-FILE
+               END-IF
+               .
+
+           WRITE-CHECKPOINT SECTION.
+               MOVE LK-RECORDS-READ      TO WS-CKPT-RECORDS-READ
+               MOVE IX                   TO WS-CKPT-IX
+               MOVE LK-REJECT-COUNT      TO WS-CKPT-REJECT-COUNT
+               MOVE LK-RANK-SIZE         TO WS-CKPT-RANK-SIZE
+               PERFORM VARYING WS-RANK-IX FROM 1 BY 1
+                       UNTIL WS-RANK-IX > LK-RANK-SIZE
+                  MOVE LK-TOP-CALORIE(WS-RANK-IX)
+                    TO WS-CKPT-TOP-CALORIE(WS-RANK-IX)
+                  MOVE LK-TOP-ELF(WS-RANK-IX)
+                    TO WS-CKPT-TOP-ELF(WS-RANK-IX)
+               END-PERFORM
+               MOVE IX                   TO WS-CKPT-ELF-COUNT
+               PERFORM VARYING WS-CKPT-IX2 FROM 1 BY 1
+                       UNTIL WS-CKPT-IX2 > IX
+                  MOVE WS-ELF-CALORIE(WS-CKPT-IX2)
+                    TO WS-CKPT-ELF-CALORIE(WS-CKPT-IX2)
+               END-PERFORM
+               OPEN OUTPUT CKPT-FILE
+               WRITE WS-CKPT-RECORD
+               CLOSE CKPT-FILE
+               .
+
+           WRITE-REJECT-RECORD SECTION.
+               IF NOT WS-REJECTS-EXIST
+                  OPEN OUTPUT REJECT-OUT
+                  SET WS-REJECTS-EXIST TO TRUE
+               END-IF
+               ADD 1 TO LK-REJECT-COUNT
+               MOVE IX TO WS-ELF-DISPLAY
+               MOVE SPACES TO WS-REJECT-LINE
+               STRING 'ELF=' WS-ELF-DISPLAY
+                      ' LINE=' IN-CALORIE
+                  DELIMITED BY SIZE INTO WS-REJECT-LINE
+               WRITE WS-REJECT-LINE
+               .
+
+           PLACE-IN-TOPN SECTION.
+               MOVE ZERO TO WS-INSERT-POS
+               PERFORM VARYING WS-RANK-IX FROM 1 BY 1
+                       UNTIL WS-RANK-IX > LK-RANK-SIZE
+                  IF WS-INSERT-POS = ZERO
+                  AND WS-ELF-CALORIE(IX) > LK-TOP-CALORIE(WS-RANK-IX)
+                     MOVE WS-RANK-IX TO WS-INSERT-POS
+                  END-IF
+               END-PERFORM
+
+               IF WS-INSERT-POS > ZERO
+                  PERFORM VARYING WS-RANK-IX FROM LK-RANK-SIZE BY -1
+                          UNTIL WS-RANK-IX <= WS-INSERT-POS
+                     MOVE LK-TOP-CALORIE(WS-RANK-IX - 1)
+                       TO LK-TOP-CALORIE(WS-RANK-IX)
+                     MOVE LK-TOP-ELF(WS-RANK-IX - 1)
+                       TO LK-TOP-ELF(WS-RANK-IX)
+                  END-PERFORM
+                  MOVE WS-ELF-CALORIE(IX)
+                    TO LK-TOP-CALORIE(WS-INSERT-POS)
+                  MOVE IX                 TO LK-TOP-ELF(WS-INSERT-POS)
+               END-IF
+               .
